@@ -1,24 +1,165 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVEN_DAY.
        AUTHOR. FILIP JANJESIC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE ASSIGN TO "holiday_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+
+           SELECT QUERY-LOG-FILE ASSIGN TO DYNAMIC WS-LOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-FILE.
+       01  HOLIDAY-RECORD.
+           05 HOL-DATE           PIC 9(8).
+           05 FILLER             PIC X(1).
+           05 HOL-DESCRIPTION    PIC X(40).
+
+       FD  QUERY-LOG-FILE.
+       01  QUERY-LOG-RECORD.
+           05 LOG-TIMESTAMP       PIC X(21).
+           05 FILLER              PIC X(1).
+           05 LOG-DAY-NAME        PIC X(10).
+           05 FILLER              PIC X(1).
+           05 LOG-DAY-NUMBER      PIC Z9.
+           05 FILLER              PIC X(1).
+           05 LOG-RESULT          PIC X(4).
+
        WORKING-STORAGE SECTION.
            01 WS-DAY-NAME    PIC X(10).
            01 WS-DAY-NUMBER  PIC 99.
+           01 WS-FULL-DATE   PIC 9(8).
+           01 WS-DATE-DAY    REDEFINES WS-FULL-DATE.
+               05 WS-DATE-YEAR-MONTH PIC 9(6).
+               05 WS-DATE-DAY-PART   PIC 99.
+           01 WS-HOLIDAY-STATUS PIC X(02).
+               88 HOLIDAY-FILE-OK      VALUE "00".
+               88 HOLIDAY-END-OF-FILE  VALUE "10".
+           01 WS-IS-HOLIDAY  PIC X(1) VALUE "N".
+               88 IS-HOLIDAY  VALUE "Y".
+           01 WS-DOW-INDEX   PIC 9.
+           01 WS-IS-WEEKEND  PIC X(1) VALUE "N".
+               88 IS-WEEKEND  VALUE "Y".
+           01 WS-DAY-NAMES-TABLE.
+               05 FILLER PIC X(10) VALUE "SUNDAY".
+               05 FILLER PIC X(10) VALUE "MONDAY".
+               05 FILLER PIC X(10) VALUE "TUESDAY".
+               05 FILLER PIC X(10) VALUE "WEDNESDAY".
+               05 FILLER PIC X(10) VALUE "THURSDAY".
+               05 FILLER PIC X(10) VALUE "FRIDAY".
+               05 FILLER PIC X(10) VALUE "SATURDAY".
+           01 WS-DAY-NAMES REDEFINES WS-DAY-NAMES-TABLE.
+               05 WS-DAY-NAME-ENTRY PIC X(10) OCCURS 7 TIMES.
+           01 WS-EXPECTED-DAY-NAME PIC X(10).
+           01 WS-DATE-IS-VALID PIC X(1) VALUE "Y".
+               88 DATE-IS-VALID VALUE "Y".
+           01 WS-ODD-EVEN-RESULT PIC X(4).
+           01 WS-LOG-FILENAME    PIC X(30).
+           01 WS-LOG-STATUS      PIC X(02).
+           01 WS-LOG-TIMESTAMP   PIC X(21).
 
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
            DISPLAY "Enter the day name: ".
            ACCEPT WS-DAY-NAME.
 
            DISPLAY "Enter the day number (1-31): ".
            ACCEPT WS-DAY-NUMBER.
 
-           IF FUNCTION MOD(WS-DAY-NUMBER, 2) = 0
-               DISPLAY "The day is even."
-           ELSE
-               DISPLAY "The day is odd."
+           DISPLAY "Enter the full date to check (YYYYMMDD): ".
+           ACCEPT WS-FULL-DATE.
+
+           PERFORM COMPUTE-DAY-OF-WEEK.
+           DISPLAY "Day of week for " WS-FULL-DATE ": "
+               WS-EXPECTED-DAY-NAME.
+           PERFORM VALIDATE-DATE-CONSISTENCY.
+
+           PERFORM WRITE-QUERY-LOG.
+
+           IF NOT DATE-IS-VALID
+               DISPLAY "Day name/number do not match the given date."
+               STOP RUN
            END-IF.
 
+           DISPLAY "The day is " WS-ODD-EVEN-RESULT "."
+
+           PERFORM CHECK-BUSINESS-DAY.
+
            STOP RUN.
+
+       COMPUTE-DAY-OF-WEEK.
+           CALL "EVEN-DAY-CALC" USING WS-FULL-DATE WS-DAY-NUMBER
+               WS-DOW-INDEX WS-ODD-EVEN-RESULT
+           MOVE WS-DAY-NAME-ENTRY(WS-DOW-INDEX) TO WS-EXPECTED-DAY-NAME.
+
+       VALIDATE-DATE-CONSISTENCY.
+           MOVE "Y" TO WS-DATE-IS-VALID
+           IF WS-DAY-NUMBER NOT = WS-DATE-DAY-PART
+               MOVE "N" TO WS-DATE-IS-VALID
+           END-IF
+           IF FUNCTION UPPER-CASE(WS-DAY-NAME) NOT =
+                   FUNCTION UPPER-CASE(WS-EXPECTED-DAY-NAME)
+               MOVE "N" TO WS-DATE-IS-VALID
+           END-IF.
+
+       CHECK-BUSINESS-DAY.
+           IF WS-DOW-INDEX = 1 OR WS-DOW-INDEX = 7
+               SET IS-WEEKEND TO TRUE
+           ELSE
+               SET WS-IS-WEEKEND TO "N"
+           END-IF
+
+           PERFORM LOOKUP-HOLIDAY
+
+           IF IS-WEEKEND
+               DISPLAY WS-FULL-DATE " is not a business day (weekend)."
+           ELSE
+               IF IS-HOLIDAY
+                   DISPLAY WS-FULL-DATE
+                       " is not a business day (holiday)."
+               ELSE
+                   DISPLAY WS-FULL-DATE " is a business day."
+               END-IF
+           END-IF.
+
+       WRITE-QUERY-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP
+           STRING "even_day_log_" WS-LOG-TIMESTAMP(1:8) ".txt"
+               DELIMITED BY SIZE INTO WS-LOG-FILENAME
+           OPEN EXTEND QUERY-LOG-FILE
+           IF WS-LOG-STATUS = "05" OR "35"
+               OPEN OUTPUT QUERY-LOG-FILE
+           END-IF
+           MOVE SPACES           TO QUERY-LOG-RECORD
+           MOVE WS-LOG-TIMESTAMP TO LOG-TIMESTAMP
+           MOVE WS-DAY-NAME      TO LOG-DAY-NAME
+           MOVE WS-DAY-NUMBER    TO LOG-DAY-NUMBER
+           MOVE WS-ODD-EVEN-RESULT TO LOG-RESULT
+           WRITE QUERY-LOG-RECORD
+           CLOSE QUERY-LOG-FILE.
+
+       LOOKUP-HOLIDAY.
+           MOVE "N" TO WS-IS-HOLIDAY
+           OPEN INPUT HOLIDAY-FILE
+           IF HOLIDAY-FILE-OK
+               PERFORM UNTIL HOLIDAY-END-OF-FILE
+                   READ HOLIDAY-FILE
+                       AT END
+                           SET HOLIDAY-END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF HOL-DATE = WS-FULL-DATE
+                               SET IS-HOLIDAY TO TRUE
+                               SET HOLIDAY-END-OF-FILE
+                                   TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HOLIDAY-FILE
+           END-IF.
+
        END PROGRAM EVEN_DAY.
-       
\ No newline at end of file
