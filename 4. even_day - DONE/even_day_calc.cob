@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVEN-DAY-CALC.
+       AUTHOR. FILIP JANJESIC.
+      *> Callable odd/even and day-of-week logic shared by EVEN_DAY
+      *> and any batch program that needs the same date arithmetic.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-REF-DATE-INTEGER  PIC S9(9) COMP.
+           01 WS-GIVEN-DATE-INTEGER PIC S9(9) COMP.
+
+       LINKAGE SECTION.
+           01 LK-FULL-DATE      PIC 9(8).
+           01 LK-DAY-NUMBER     PIC 99.
+           01 LK-DOW-INDEX      PIC 9.
+           01 LK-ODD-EVEN-FLAG  PIC X(4).
+
+       PROCEDURE DIVISION USING LK-FULL-DATE LK-DAY-NUMBER
+               LK-DOW-INDEX LK-ODD-EVEN-FLAG.
+       MAIN-LOGIC.
+           COMPUTE WS-GIVEN-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(LK-FULL-DATE)
+           COMPUTE WS-REF-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(20000101)
+           COMPUTE LK-DOW-INDEX =
+               FUNCTION MOD(WS-GIVEN-DATE-INTEGER
+                   - WS-REF-DATE-INTEGER + 6, 7) + 1
+
+           IF FUNCTION MOD(LK-DAY-NUMBER, 2) = 0
+               MOVE "EVEN" TO LK-ODD-EVEN-FLAG
+           ELSE
+               MOVE "ODD"  TO LK-ODD-EVEN-FLAG
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM EVEN-DAY-CALC.
