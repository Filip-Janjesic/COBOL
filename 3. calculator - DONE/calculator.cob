@@ -1,46 +1,234 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
          AUTHOR. FILIP JANJESIC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "calc_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "calc_transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT BATCH-REPORT-FILE ASSIGN TO "calc_batch_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-TIMESTAMP      PIC X(21).
+           05 FILLER             PIC X(1).
+           05 AUD-NUM1           PIC -(7)9.99.
+           05 FILLER             PIC X(1).
+           05 AUD-NUM2           PIC -(7)9.99.
+           05 FILLER             PIC X(1).
+           05 AUD-OPERATION      PIC X(1).
+           05 FILLER             PIC X(1).
+           05 AUD-TOTAL          PIC -(9)9.99.
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TRANS-NUM1         PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+           05 TRANS-NUM2         PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+           05 TRANS-OPERATION    PIC X(1).
+
+       FD  BATCH-REPORT-FILE.
+       01  BATCH-REPORT-RECORD   PIC X(80).
+
        WORKING-STORAGE SECTION.
-           01  NUM1          PIC 9(4)V99.
-           01  NUM2          PIC 9(4)V99.
-           01  TOTAL         PIC 9(6)V99.
-           01  DISPLAY-TOTAL PIC Z(6).99.
+           01  NUM1          PIC S9(7)V99 COMP-3.
+           01  NUM2          PIC S9(7)V99 COMP-3.
+           01  TOTAL         PIC S9(9)V99 COMP-3.
+           01  DISPLAY-TOTAL PIC -(9)9.99.
            01  OPERATION     PIC X(1).
+           01  WS-AUDIT-STATUS   PIC X(02).
+           01  WS-TIMESTAMP      PIC X(21).
+           01  WS-MODE           PIC X(1).
+           01  WS-TRANS-STATUS   PIC X(02).
+               88 TRANS-FILE-OK      VALUE "00".
+               88 TRANS-END-OF-FILE  VALUE "10".
+           01  WS-REPORT-STATUS  PIC X(02).
+           01  WS-RUNNING-TOTAL  PIC S9(9)V99 COMP-3 VALUE 0.
+           01  WS-BATCH-LINE-COUNT PIC 9(6) VALUE 0.
+           01  WS-DISPLAY-RUNNING  PIC -(9)9.99.
+           01  WS-DISPLAY-GRAND    PIC -(9)9.99.
+           01  WS-FIRST-INPUT      PIC X(15).
+           01  WS-QUIT-FLAG        PIC X(1) VALUE "N".
+               88 QUIT-REQUESTED   VALUE "Y".
+           01  WS-SESSION-SUBTOTAL PIC S9(9)V99 COMP-3 VALUE 0.
+           01  WS-SESSION-DISPLAY  PIC -(9)9.99.
+           01  WS-CALC-ERROR-FLAG  PIC X(1) VALUE "N".
+               88 CALC-FAILED          VALUE "Y".
+           01  WS-CALC-ERROR-MSG   PIC X(20) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter first number: ".
-           ACCEPT NUM1.
-           DISPLAY "Enter second number: ".
-           ACCEPT NUM2.
-           DISPLAY "Enter operation (+, -, *, /): ".
-           ACCEPT OPERATION.
+       MAIN-LOGIC.
+           DISPLAY "Enter mode (I = Interactive, B = Batch): ".
+           ACCEPT WS-MODE.
+
+           IF WS-MODE = "B" OR "b"
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM INTERACTIVE-MODE
+           END-IF.
+
+           STOP RUN.
+
+       INTERACTIVE-MODE.
+           MOVE 0 TO WS-SESSION-SUBTOTAL
+           MOVE "N" TO WS-QUIT-FLAG
+
+           PERFORM UNTIL QUIT-REQUESTED
+               DISPLAY "Enter first number (or Q to quit): "
+               ACCEPT WS-FIRST-INPUT
+
+               IF WS-FIRST-INPUT = "Q" OR "q"
+                   SET QUIT-REQUESTED TO TRUE
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-FIRST-INPUT) TO NUM1
+                   DISPLAY "Enter second number: "
+                   ACCEPT NUM2
+                   DISPLAY "Enter operation (+, -, *, /, %, ^): "
+                   ACCEPT OPERATION
+
+                   PERFORM PERFORM-CALCULATION
+                   ADD TOTAL TO WS-SESSION-SUBTOTAL
+                   MOVE WS-SESSION-SUBTOTAL TO WS-SESSION-DISPLAY
+                   DISPLAY "Session subtotal: " WS-SESSION-DISPLAY
+               END-IF
+           END-PERFORM.
 
+       PERFORM-CALCULATION.
+           MOVE 0 TO TOTAL
+           MOVE 0 TO DISPLAY-TOTAL
+           MOVE "N" TO WS-CALC-ERROR-FLAG
+           MOVE SPACES TO WS-CALC-ERROR-MSG
            EVALUATE OPERATION
                WHEN "+"
                    ADD NUM1 TO NUM2 GIVING TOTAL
                    MOVE TOTAL TO DISPLAY-TOTAL
                    DISPLAY "Result: " DISPLAY-TOTAL
+                   PERFORM WRITE-AUDIT-RECORD
                WHEN "-"
                    SUBTRACT NUM2 FROM NUM1 GIVING TOTAL
                    MOVE TOTAL TO DISPLAY-TOTAL
                    DISPLAY "Result: " DISPLAY-TOTAL
+                   PERFORM WRITE-AUDIT-RECORD
                WHEN "*"
                    MULTIPLY NUM1 BY NUM2 GIVING TOTAL
                    MOVE TOTAL TO DISPLAY-TOTAL
                    DISPLAY "Result: " DISPLAY-TOTAL
+                   PERFORM WRITE-AUDIT-RECORD
                WHEN "/"
                    IF NUM2 NOT = 0
                        DIVIDE NUM1 BY NUM2 GIVING TOTAL
                        MOVE TOTAL TO DISPLAY-TOTAL
                        DISPLAY "Result: " DISPLAY-TOTAL
+                       PERFORM WRITE-AUDIT-RECORD
                    ELSE
                        DISPLAY "Cannot divide by zero."
+                       MOVE "Y" TO WS-CALC-ERROR-FLAG
+                       MOVE "DIVIDE BY ZERO" TO WS-CALC-ERROR-MSG
                    END-IF
+               WHEN "%"
+                   COMPUTE TOTAL = NUM1 * (NUM2 / 100)
+                   MOVE TOTAL TO DISPLAY-TOTAL
+                   DISPLAY "Result: " DISPLAY-TOTAL
+                   PERFORM WRITE-AUDIT-RECORD
+               WHEN "^"
+                   COMPUTE TOTAL = NUM1 ** NUM2
+                   MOVE TOTAL TO DISPLAY-TOTAL
+                   DISPLAY "Result: " DISPLAY-TOTAL
+                   PERFORM WRITE-AUDIT-RECORD
                WHEN OTHER
                    DISPLAY "Invalid operation."
+                   MOVE "Y" TO WS-CALC-ERROR-FLAG
+                   MOVE "INVALID OPERATION" TO WS-CALC-ERROR-MSG
            END-EVALUATE.
 
-           STOP RUN.
+       BATCH-MODE.
+           MOVE 0 TO WS-RUNNING-TOTAL
+           MOVE 0 TO WS-BATCH-LINE-COUNT
+
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TRANS-FILE-OK
+               DISPLAY "Could not open transaction file: "
+                   WS-TRANS-STATUS
+           ELSE
+               OPEN OUTPUT BATCH-REPORT-FILE
+
+               PERFORM UNTIL TRANS-END-OF-FILE
+                   READ TRANSACTION-FILE
+                       AT END
+                           SET TRANS-END-OF-FILE TO TRUE
+                       NOT AT END
+                           MOVE TRANS-NUM1      TO NUM1
+                           MOVE TRANS-NUM2      TO NUM2
+                           MOVE TRANS-OPERATION TO OPERATION
+                           PERFORM PERFORM-CALCULATION
+                           ADD TOTAL TO WS-RUNNING-TOTAL
+                           ADD 1 TO WS-BATCH-LINE-COUNT
+                           PERFORM WRITE-BATCH-REPORT-LINE
+                   END-READ
+               END-PERFORM
+
+               PERFORM WRITE-BATCH-GRAND-TOTAL
+               CLOSE TRANSACTION-FILE
+               CLOSE BATCH-REPORT-FILE
+               DISPLAY "Batch complete. " WS-BATCH-LINE-COUNT
+                   " transactions written to calc_batch_report.txt"
+           END-IF.
+
+       WRITE-BATCH-REPORT-LINE.
+           MOVE WS-RUNNING-TOTAL TO WS-DISPLAY-RUNNING
+           MOVE SPACES TO BATCH-REPORT-RECORD
+           IF CALC-FAILED
+               STRING
+                   "OP=" OPERATION
+                   "  ERROR=" WS-CALC-ERROR-MSG
+                   "  RUNNING TOTAL=" WS-DISPLAY-RUNNING
+                   DELIMITED BY SIZE
+                   INTO BATCH-REPORT-RECORD
+               END-STRING
+           ELSE
+               STRING
+                   "OP=" OPERATION
+                   "  TOTAL=" DISPLAY-TOTAL
+                   "  RUNNING TOTAL=" WS-DISPLAY-RUNNING
+                   DELIMITED BY SIZE
+                   INTO BATCH-REPORT-RECORD
+               END-STRING
+           END-IF
+           WRITE BATCH-REPORT-RECORD.
+
+       WRITE-BATCH-GRAND-TOTAL.
+           MOVE WS-RUNNING-TOTAL TO WS-DISPLAY-GRAND
+           MOVE SPACES TO BATCH-REPORT-RECORD
+           STRING
+               "GRAND TOTAL=" WS-DISPLAY-GRAND
+               "  TRANSACTIONS=" WS-BATCH-LINE-COUNT
+               DELIMITED BY SIZE
+               INTO BATCH-REPORT-RECORD
+           END-STRING
+           WRITE BATCH-REPORT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "05" OR "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES        TO AUDIT-RECORD
+           MOVE WS-TIMESTAMP  TO AUD-TIMESTAMP
+           MOVE NUM1          TO AUD-NUM1
+           MOVE NUM2          TO AUD-NUM2
+           MOVE OPERATION     TO AUD-OPERATION
+           MOVE TOTAL         TO AUD-TOTAL
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
        END PROGRAM CALCULATOR.
