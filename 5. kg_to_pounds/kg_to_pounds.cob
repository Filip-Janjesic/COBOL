@@ -1,19 +1,414 @@
            IDENTIFICATION DIVISION.
            PROGRAM-ID. KG_TO_POUNDS.
-           
+
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+                SELECT SHIPMENT-FILE ASSIGN TO "shipment_manifest.dat"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-SHIPMENT-STATUS.
+
+                SELECT MANIFEST-REPORT-FILE ASSIGN TO
+                        "shipment_manifest_report.txt"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-REPORT-STATUS.
+
+                SELECT ENTRY-LOG-FILE ASSIGN TO "user_data.txt"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-LOG-STATUS.
+
+                SELECT COUNTER-FILE ASSIGN TO "user_entry_seq.dat"
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS IS WS-COUNTER-STATUS.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD  SHIPMENT-FILE.
+           01  SHIPMENT-RECORD.
+                05 SHIP-ID            PIC X(10).
+                05 SHIP-KG            PIC 9(5)V99.
+                05 SHIP-UNIT-FROM     PIC X(2).
+                05 SHIP-UNIT-TO       PIC X(2).
+
+           FD  MANIFEST-REPORT-FILE.
+           01  MANIFEST-REPORT-RECORD PIC X(80).
+
+           FD  ENTRY-LOG-FILE.
+           01  LOG-RECORD.
+                05 LOG-ENTRY-ID       PIC 9(6).
+                05 FILLER             PIC X(1).
+                05 LOG-TIMESTAMP      PIC X(21).
+                05 FILLER             PIC X(1).
+                05 LOG-NAME           PIC X(30).
+                05 FILLER             PIC X(1).
+                05 LOG-MESSAGE        PIC X(70).
+
+           FD  COUNTER-FILE.
+           01  COUNTER-RECORD         PIC 9(6).
+
            WORKING-STORAGE SECTION.
-                01 WS-KG PIC 9(5)V99.
-                01 WS-POUNDS PIC 9(5)V99.
-                01 WS-DISPLAY-POUNDS PIC Z(5).99.
-                01 WS-CONVERSION-FACTOR CONSTANT 2.20462.
+                01 WS-VALUE            PIC S9(7)V9999.
+                01 WS-RESULT           PIC S9(7)V9999.
+                01 WS-DISPLAY-POUNDS   PIC -(7)9.99.
+                01 WS-DISPLAY-VALUE    PIC -(7)9.99.
+                01 WS-KG-EQUIVALENT    PIC S9(9)V9999 COMP-3.
+                01 WS-FACTOR-FROM      PIC S9(3)V9(6) COMP-3.
+                01 WS-FACTOR-TO        PIC S9(3)V9(6) COMP-3.
+                01 WS-MODE                PIC X(1).
+                01 WS-SHIPMENT-STATUS     PIC X(02).
+                    88 SHIPMENT-FILE-OK      VALUE "00".
+                    88 SHIPMENT-END-OF-FILE  VALUE "10".
+                01 WS-REPORT-STATUS       PIC X(02).
+                01 WS-LOG-STATUS          PIC X(02).
+                01 WS-COUNTER-STATUS      PIC X(02).
+                01 WS-ENTRY-ID            PIC 9(6) VALUE 0.
+                01 WS-TIMESTAMP           PIC X(21).
+                01 WS-SHIPMENT-COUNT      PIC 9(6) VALUE 0.
+                01 WS-REJECT-COUNT        PIC 9(6) VALUE 0.
+
+      *> A batch run can convert shipments to several different
+      *> destination units, so one combined grand total would mix
+      *> incompatible units. A subtotal is kept per destination unit
+      *> instead, and the manifest prints one total line per unit
+      *> that was actually used.
+                01 WS-UNIT-TOTAL-TABLE.
+                    05 WS-UNIT-TOTAL-ENTRY OCCURS 5 TIMES
+                            INDEXED BY WS-UNIT-IDX.
+                        10 WS-UT-UNIT      PIC X(2).
+                        10 WS-UT-SUBTOTAL  PIC S9(9)V9999 COMP-3
+                                            VALUE 0.
+                        10 WS-UT-COUNT     PIC 9(6) VALUE 0.
+                01 WS-DISPLAY-UT-SUBTOTAL PIC -(7)9.99.
+
+                01 WS-UNIT-FROM        PIC X(2).
+                01 WS-UNIT-TO          PIC X(2).
+                    88 UNIT-IS-KG         VALUE "KG".
+                    88 UNIT-IS-LB         VALUE "LB".
+                    88 UNIT-IS-OZ         VALUE "OZ".
+                    88 UNIT-IS-GR         VALUE "GR".
+                    88 UNIT-IS-TN         VALUE "TN".
+
+                01 WS-ROUND-CODE       PIC 9 VALUE 1.
+                    88 ROUND-NEAREST-AWAY VALUE 1.
+                    88 ROUND-NEAREST-EVEN VALUE 2.
+                    88 ROUND-TRUNCATION   VALUE 3.
+                    88 ROUND-NEAREST-UP   VALUE 4.
+
+                01 WS-EDIT-OK          PIC X(1) VALUE "Y".
+                    88 EDIT-IS-OK         VALUE "Y".
+                01 WS-UNIT-OK          PIC X(1) VALUE "Y".
+                    88 UNIT-IS-OK         VALUE "Y".
+                01 WS-MAX-KG-EQUIVALENT PIC S9(9)V9999 COMP-3
+                    VALUE 50000.0000.
+
+                01 WS-OPERATOR-ID      PIC X(30).
 
            PROCEDURE DIVISION.
-                DISPLAY "Enter weight in kilograms: ".
-                ACCEPT WS-KG.
-                MULTIPLY WS-KG BY WS-CONVERSION-FACTOR GIVING WS-POUNDS.
-                MOVE WS-POUNDS TO WS-DISPLAY-POUNDS.
-                DISPLAY "Weight in pounds: " WS-DISPLAY-POUNDS.
-       
+           MAIN-LOGIC.
+                DISPLAY "Enter mode (I = Interactive, B = Batch): ".
+                ACCEPT WS-MODE.
+
+                IF WS-MODE = "B" OR "b"
+                    PERFORM BATCH-MODE
+                ELSE
+                    PERFORM INTERACTIVE-MODE
+                END-IF.
+
                 STOP RUN.
+
+           INTERACTIVE-MODE.
+                DISPLAY "Enter operator ID: ".
+                ACCEPT WS-OPERATOR-ID.
+
+                DISPLAY "Enter weight value: ".
+                ACCEPT WS-VALUE.
+
+                DISPLAY "Convert from unit (KG, LB, OZ, GR, TN): ".
+                ACCEPT WS-UNIT-FROM.
+
+                DISPLAY "Convert to unit (KG, LB, OZ, GR, TN): ".
+                ACCEPT WS-UNIT-TO.
+
+                DISPLAY
+                    "Rounding rule (1=Nearest 2=Bankers 3=Truncate "
+                    "4=Round-up): ".
+                ACCEPT WS-ROUND-CODE.
+
+                PERFORM EDIT-WEIGHT.
+                IF EDIT-IS-OK
+                    PERFORM CONVERT-WEIGHT
+                    MOVE WS-RESULT TO WS-DISPLAY-POUNDS
+                    DISPLAY "Converted weight: " WS-DISPLAY-POUNDS
+                        " " WS-UNIT-TO
+                    PERFORM WRITE-ENTRY-LOG-RECORD
+                ELSE
+                    IF NOT UNIT-IS-OK
+                        DISPLAY
+                            "Entry rejected - unrecognized unit code."
+                    ELSE
+                        DISPLAY
+                            "Entry rejected - weight out of range."
+                    END-IF
+                END-IF.
+
+           BATCH-MODE.
+                DISPLAY "Enter operator ID: ".
+                ACCEPT WS-OPERATOR-ID.
+
+                MOVE 0 TO WS-SHIPMENT-COUNT
+                MOVE 0 TO WS-REJECT-COUNT
+                PERFORM INIT-UNIT-TOTALS
+
+                OPEN INPUT SHIPMENT-FILE
+                IF NOT SHIPMENT-FILE-OK
+                    DISPLAY "Could not open shipment file: "
+                        WS-SHIPMENT-STATUS
+                ELSE
+                    OPEN OUTPUT MANIFEST-REPORT-FILE
+
+                    PERFORM UNTIL SHIPMENT-END-OF-FILE
+                        READ SHIPMENT-FILE
+                            AT END
+                                SET SHIPMENT-END-OF-FILE TO TRUE
+                            NOT AT END
+                                MOVE SHIP-KG TO WS-VALUE
+                                MOVE SHIP-UNIT-FROM TO WS-UNIT-FROM
+                                MOVE SHIP-UNIT-TO   TO WS-UNIT-TO
+                                IF WS-UNIT-FROM = SPACES
+                                    MOVE "KG" TO WS-UNIT-FROM
+                                END-IF
+                                IF WS-UNIT-TO = SPACES
+                                    MOVE "LB" TO WS-UNIT-TO
+                                END-IF
+                                MOVE 1 TO WS-ROUND-CODE
+                                PERFORM EDIT-WEIGHT
+                                IF EDIT-IS-OK
+                                    PERFORM CONVERT-WEIGHT
+                                    PERFORM ACCUMULATE-UNIT-TOTAL
+                                    ADD 1 TO WS-SHIPMENT-COUNT
+                                    PERFORM WRITE-MANIFEST-LINE
+                                    PERFORM WRITE-ENTRY-LOG-RECORD
+                                ELSE
+                                    ADD 1 TO WS-REJECT-COUNT
+                                    PERFORM WRITE-MANIFEST-REJECT-LINE
+                                END-IF
+                        END-READ
+                    END-PERFORM
+
+                    PERFORM WRITE-MANIFEST-TOTAL
+                    CLOSE SHIPMENT-FILE
+                    CLOSE MANIFEST-REPORT-FILE
+                    DISPLAY "Manifest complete. " WS-SHIPMENT-COUNT
+                        " shipments written, " WS-REJECT-COUNT
+                        " rejected."
+                END-IF.
+
+           EDIT-WEIGHT.
+                MOVE "Y" TO WS-EDIT-OK
+                MOVE "Y" TO WS-UNIT-OK
+                IF WS-VALUE <= 0
+                    MOVE "N" TO WS-EDIT-OK
+                ELSE
+                    PERFORM SET-CONVERSION-FACTORS
+                    IF NOT UNIT-IS-OK
+                        MOVE "N" TO WS-EDIT-OK
+                    ELSE
+                        COMPUTE WS-KG-EQUIVALENT ROUNDED =
+                            WS-VALUE * WS-FACTOR-FROM
+                        IF WS-KG-EQUIVALENT > WS-MAX-KG-EQUIVALENT
+                            MOVE "N" TO WS-EDIT-OK
+                        END-IF
+                    END-IF
+                END-IF.
+
+           SET-CONVERSION-FACTORS.
+                MOVE "Y" TO WS-UNIT-OK
+
+                EVALUATE TRUE
+                    WHEN WS-UNIT-FROM = "KG"
+                        MOVE 1.000000 TO WS-FACTOR-FROM
+                    WHEN WS-UNIT-FROM = "LB"
+                        MOVE 0.453592 TO WS-FACTOR-FROM
+                    WHEN WS-UNIT-FROM = "OZ"
+                        MOVE 0.028350 TO WS-FACTOR-FROM
+                    WHEN WS-UNIT-FROM = "GR"
+                        MOVE 0.001000 TO WS-FACTOR-FROM
+                    WHEN WS-UNIT-FROM = "TN"
+                        MOVE 907.185000 TO WS-FACTOR-FROM
+                    WHEN OTHER
+                        MOVE 1.000000 TO WS-FACTOR-FROM
+                        MOVE "N" TO WS-UNIT-OK
+                END-EVALUATE
+
+                EVALUATE TRUE
+                    WHEN WS-UNIT-TO = "KG"
+                        MOVE 1.000000 TO WS-FACTOR-TO
+                    WHEN WS-UNIT-TO = "LB"
+                        MOVE 0.453592 TO WS-FACTOR-TO
+                    WHEN WS-UNIT-TO = "OZ"
+                        MOVE 0.028350 TO WS-FACTOR-TO
+                    WHEN WS-UNIT-TO = "GR"
+                        MOVE 0.001000 TO WS-FACTOR-TO
+                    WHEN WS-UNIT-TO = "TN"
+                        MOVE 907.185000 TO WS-FACTOR-TO
+                    WHEN OTHER
+                        MOVE 1.000000 TO WS-FACTOR-TO
+                        MOVE "N" TO WS-UNIT-OK
+                END-EVALUATE.
+
+           CONVERT-WEIGHT.
+                COMPUTE WS-KG-EQUIVALENT ROUNDED =
+                    WS-VALUE * WS-FACTOR-FROM
+
+                EVALUATE TRUE
+                    WHEN ROUND-NEAREST-AWAY
+                        COMPUTE WS-RESULT
+                            ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO =
+                            WS-KG-EQUIVALENT / WS-FACTOR-TO
+                    WHEN ROUND-NEAREST-EVEN
+                        COMPUTE WS-RESULT
+                            ROUNDED MODE IS NEAREST-EVEN =
+                            WS-KG-EQUIVALENT / WS-FACTOR-TO
+                    WHEN ROUND-TRUNCATION
+                        COMPUTE WS-RESULT
+                            ROUNDED MODE IS TRUNCATION =
+                            WS-KG-EQUIVALENT / WS-FACTOR-TO
+                    WHEN ROUND-NEAREST-UP
+                        COMPUTE WS-RESULT
+                            ROUNDED MODE IS TOWARD-GREATER =
+                            WS-KG-EQUIVALENT / WS-FACTOR-TO
+                    WHEN OTHER
+                        COMPUTE WS-RESULT ROUNDED =
+                            WS-KG-EQUIVALENT / WS-FACTOR-TO
+                END-EVALUATE.
+
+           WRITE-MANIFEST-LINE.
+                MOVE WS-RESULT TO WS-DISPLAY-POUNDS
+                MOVE WS-VALUE TO WS-DISPLAY-VALUE
+                MOVE SPACES TO MANIFEST-REPORT-RECORD
+                STRING
+                    "SHIPMENT=" SHIP-ID
+                    "  " WS-UNIT-FROM "=" WS-DISPLAY-VALUE
+                    "  " WS-UNIT-TO "=" WS-DISPLAY-POUNDS
+                    DELIMITED BY SIZE
+                    INTO MANIFEST-REPORT-RECORD
+                END-STRING
+                WRITE MANIFEST-REPORT-RECORD.
+
+           WRITE-MANIFEST-REJECT-LINE.
+                MOVE WS-VALUE TO WS-DISPLAY-VALUE
+                MOVE SPACES TO MANIFEST-REPORT-RECORD
+                IF NOT UNIT-IS-OK
+                    STRING
+                        "REJECTED SHIPMENT=" SHIP-ID
+                        "  WEIGHT=" WS-DISPLAY-VALUE
+                        "  REASON=UNRECOGNIZED UNIT"
+                        DELIMITED BY SIZE
+                        INTO MANIFEST-REPORT-RECORD
+                    END-STRING
+                ELSE
+                    STRING
+                        "REJECTED SHIPMENT=" SHIP-ID
+                        "  WEIGHT=" WS-DISPLAY-VALUE
+                        "  REASON=OUT OF RANGE"
+                        DELIMITED BY SIZE
+                        INTO MANIFEST-REPORT-RECORD
+                    END-STRING
+                END-IF
+                WRITE MANIFEST-REPORT-RECORD.
+
+           INIT-UNIT-TOTALS.
+                MOVE "KG" TO WS-UT-UNIT(1)
+                MOVE "LB" TO WS-UT-UNIT(2)
+                MOVE "OZ" TO WS-UT-UNIT(3)
+                MOVE "GR" TO WS-UT-UNIT(4)
+                MOVE "TN" TO WS-UT-UNIT(5)
+                PERFORM VARYING WS-UNIT-IDX FROM 1 BY 1
+                        UNTIL WS-UNIT-IDX > 5
+                    MOVE 0 TO WS-UT-SUBTOTAL(WS-UNIT-IDX)
+                    MOVE 0 TO WS-UT-COUNT(WS-UNIT-IDX)
+                END-PERFORM.
+
+           ACCUMULATE-UNIT-TOTAL.
+                PERFORM VARYING WS-UNIT-IDX FROM 1 BY 1
+                        UNTIL WS-UNIT-IDX > 5
+                    IF WS-UT-UNIT(WS-UNIT-IDX) = WS-UNIT-TO
+                        ADD WS-RESULT TO WS-UT-SUBTOTAL(WS-UNIT-IDX)
+                        ADD 1 TO WS-UT-COUNT(WS-UNIT-IDX)
+                    END-IF
+                END-PERFORM.
+
+           WRITE-MANIFEST-TOTAL.
+                PERFORM VARYING WS-UNIT-IDX FROM 1 BY 1
+                        UNTIL WS-UNIT-IDX > 5
+                    IF WS-UT-COUNT(WS-UNIT-IDX) > 0
+                        PERFORM WRITE-UNIT-TOTAL-LINE
+                    END-IF
+                END-PERFORM
+
+                MOVE SPACES TO MANIFEST-REPORT-RECORD
+                STRING
+                    "TOTAL SHIPMENTS=" WS-SHIPMENT-COUNT
+                    "  REJECTED=" WS-REJECT-COUNT
+                    DELIMITED BY SIZE
+                    INTO MANIFEST-REPORT-RECORD
+                END-STRING
+                WRITE MANIFEST-REPORT-RECORD.
+
+           WRITE-UNIT-TOTAL-LINE.
+                MOVE WS-UT-SUBTOTAL(WS-UNIT-IDX) TO
+                    WS-DISPLAY-UT-SUBTOTAL
+                MOVE SPACES TO MANIFEST-REPORT-RECORD
+                STRING
+                    "TOTAL SHIPMENT WEIGHT (" WS-UT-UNIT(WS-UNIT-IDX)
+                    ")=" WS-DISPLAY-UT-SUBTOTAL
+                    "  SHIPMENTS=" WS-UT-COUNT(WS-UNIT-IDX)
+                    DELIMITED BY SIZE
+                    INTO MANIFEST-REPORT-RECORD
+                END-STRING
+                WRITE MANIFEST-REPORT-RECORD.
+
+           GET-NEXT-ENTRY-ID.
+                OPEN INPUT COUNTER-FILE
+                IF WS-COUNTER-STATUS = "00"
+                    READ COUNTER-FILE
+                        AT END
+                            MOVE 0 TO WS-ENTRY-ID
+                    END-READ
+                    MOVE COUNTER-RECORD TO WS-ENTRY-ID
+                    CLOSE COUNTER-FILE
+                ELSE
+                    MOVE 0 TO WS-ENTRY-ID
+                END-IF
+
+                ADD 1 TO WS-ENTRY-ID
+
+                OPEN OUTPUT COUNTER-FILE
+                MOVE WS-ENTRY-ID TO COUNTER-RECORD
+                WRITE COUNTER-RECORD
+                CLOSE COUNTER-FILE.
+
+           WRITE-ENTRY-LOG-RECORD.
+                PERFORM GET-NEXT-ENTRY-ID
+                MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+                OPEN EXTEND ENTRY-LOG-FILE
+                IF WS-LOG-STATUS = "05" OR "35"
+                    OPEN OUTPUT ENTRY-LOG-FILE
+                END-IF
+                MOVE SPACES TO LOG-RECORD
+                MOVE WS-ENTRY-ID TO LOG-ENTRY-ID
+                MOVE WS-TIMESTAMP TO LOG-TIMESTAMP
+                MOVE WS-OPERATOR-ID TO LOG-NAME
+                MOVE WS-VALUE TO WS-DISPLAY-VALUE
+                STRING
+                    "KG_TO_POUNDS CONVERSION: " WS-DISPLAY-VALUE " "
+                    WS-UNIT-FROM " TO " WS-DISPLAY-POUNDS " "
+                    WS-UNIT-TO
+                    DELIMITED BY SIZE
+                    INTO LOG-MESSAGE
+                END-STRING
+                WRITE LOG-RECORD
+                CLOSE ENTRY-LOG-FILE.
+
            END PROGRAM KG_TO_POUNDS.
