@@ -1,65 +1,218 @@
        IDENTIFICATION DIVISION.
-              PROGRAM-ID. USER-ENTRY.
-              AUTHOR. Filip.
-       
-              ENVIRONMENT DIVISION.
-              INPUT-OUTPUT SECTION.
-              FILE-CONTROL.
-                  SELECT OUTPUT-FILE ASSIGN TO "user_data.txt"
-                      ORGANIZATION IS LINE SEQUENTIAL.
-       
-              DATA DIVISION.
-              FILE SECTION.
-              FD  OUTPUT-FILE.
-              01  OUTPUT-RECORD.
-                  05 OUT-NAME      PIC X(30).
-                  05 FILLER        PIC X(1) VALUE SPACES.
-                  05 OUT-MESSAGE   PIC X(70).
-       
-              WORKING-STORAGE SECTION.
-              01  WS-USER-NAME    PIC X(30).
-              01  WS-USER-MESSAGE PIC X(70).
-              01  WS-FILE-STATUS  PIC X(02).
-                  88 FILE-OK       VALUE "00".
-                  88 END-OF-FILE   VALUE "10".
-       
-              PROCEDURE DIVISION.
-              MAIN-LOGIC.
-                  DISPLAY "--- User Data Entry Program ---".
-                  DISPLAY "Enter your name (max 30 chars): ".
-                  ACCEPT WS-USER-NAME.
-       
-                  DISPLAY "Enter a message (max 70 chars): ".
-                  ACCEPT WS-USER-MESSAGE.
-       
-                  OPEN OUTPUT OUTPUT-FILE
-                      INVALID KEY
-                          DISPLAY "Error opening file: " WS-FILE-STATUS
-                          GOBACK
-                  END-OPEN.
-       
-                  IF NOT FILE-OK THEN
-                      DISPLAY "Failed to open output file."
-                      GOBACK
-                  END-IF.
-       
-                  MOVE WS-USER-NAME TO OUT-NAME.
-                  MOVE WS-USER-MESSAGE TO OUT-MESSAGE.
-       
-                  WRITE OUTPUT-RECORD
-                      INVALID KEY
-                          DISPLAY "Error writing to file: " WS-FILE-STATUS
-                          CLOSE OUTPUT-FILE
-                          GOBACK
-                  END-WRITE.
-       
-                  IF NOT FILE-OK THEN
-                      DISPLAY "Failed to write to file."
-                      GOBACK
-                  END-IF.
-       
-                  DISPLAY "Data successfully written to user_data.txt".
-       
-                  CLOSE OUTPUT-FILE.
-                  STOP RUN.
-       
\ No newline at end of file
+       PROGRAM-ID. USER-ENTRY.
+       AUTHOR. Filip.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPUT-FILE ASSIGN TO "user_data.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT MASTER-FILE ASSIGN TO "user_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-ENTRY-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT COUNTER-FILE ASSIGN TO "user_entry_seq.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COUNTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTPUT-FILE.
+       01  OUTPUT-RECORD.
+           05 OUT-ENTRY-ID  PIC 9(6).
+           05 FILLER        PIC X(1).
+           05 OUT-TIMESTAMP PIC X(21).
+           05 FILLER        PIC X(1).
+           05 OUT-NAME      PIC X(30).
+           05 FILLER        PIC X(1).
+           05 OUT-MESSAGE   PIC X(70).
+
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05 MST-ENTRY-ID   PIC 9(6).
+           05 MST-TIMESTAMP  PIC X(21).
+           05 MST-NAME       PIC X(30).
+           05 MST-MESSAGE    PIC X(70).
+
+       FD  COUNTER-FILE.
+       01  COUNTER-RECORD    PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-USER-NAME    PIC X(30).
+       01  WS-NAME-CHARS REDEFINES WS-USER-NAME
+                           PIC X(1) OCCURS 30 TIMES.
+       01  WS-USER-MESSAGE PIC X(70).
+       01  WS-MESSAGE-CHARS REDEFINES WS-USER-MESSAGE
+                           PIC X(1) OCCURS 70 TIMES.
+       01  WS-FILE-STATUS  PIC X(02).
+           88 FILE-OK       VALUE "00".
+           88 END-OF-FILE   VALUE "10".
+       01  WS-MASTER-STATUS  PIC X(02).
+       01  WS-COUNTER-STATUS PIC X(02).
+       01  WS-ENTRY-ID       PIC 9(6) VALUE 0.
+       01  WS-TIMESTAMP      PIC X(21).
+       01  WS-CHAR-INDEX     PIC 9(2).
+       01  WS-VALID-FLAG     PIC X(1) VALUE "N".
+           88 ENTRY-IS-VALID    VALUE "Y".
+       01  WS-STRIPPED-FLAG  PIC X(1) VALUE "N".
+           88 CHARS-WERE-STRIPPED VALUE "Y".
+       01  WS-NAME-VALID-FLAG PIC X(1) VALUE "Y".
+           88 NAME-CHARS-ARE-VALID VALUE "Y".
+
+       01  WS-CC-CHAR        PIC X.
+       01  WS-CC-IS-VOWEL    PIC X.
+       01  WS-CC-IS-CONSONANT PIC X.
+       01  WS-CC-IS-DIGIT    PIC X.
+       01  WS-CC-IS-UPPERCASE PIC X.
+       01  WS-CC-IS-PUNCTUATION PIC X.
+       01  WS-CC-IS-WHITESPACE PIC X.
+       01  WS-CC-IS-VALID    PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "--- User Data Entry Program ---".
+
+           PERFORM GET-NEXT-ENTRY-ID.
+           PERFORM PROMPT-AND-VALIDATE-ENTRY.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+
+           PERFORM WRITE-LOG-RECORD.
+           PERFORM WRITE-MASTER-RECORD.
+
+           DISPLAY "Data successfully written to user_data.txt".
+           STOP RUN.
+
+       GET-NEXT-ENTRY-ID.
+           OPEN INPUT COUNTER-FILE
+           IF WS-COUNTER-STATUS = "00"
+               READ COUNTER-FILE
+                   AT END
+                       MOVE 0 TO WS-ENTRY-ID
+               END-READ
+               MOVE COUNTER-RECORD TO WS-ENTRY-ID
+               CLOSE COUNTER-FILE
+           ELSE
+               MOVE 0 TO WS-ENTRY-ID
+           END-IF
+
+           ADD 1 TO WS-ENTRY-ID
+
+           OPEN OUTPUT COUNTER-FILE
+           MOVE WS-ENTRY-ID TO COUNTER-RECORD
+           WRITE COUNTER-RECORD
+           CLOSE COUNTER-FILE.
+
+       PROMPT-AND-VALIDATE-ENTRY.
+           MOVE "N" TO WS-VALID-FLAG
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Enter your name (max 30 chars): "
+               ACCEPT WS-USER-NAME
+
+               DISPLAY "Enter a message (max 70 chars): "
+               ACCEPT WS-USER-MESSAGE
+
+               IF WS-USER-NAME = SPACES
+                   DISPLAY "Name cannot be blank. Please re-enter."
+               ELSE
+                   PERFORM VALIDATE-NAME-CHARS
+                   IF NOT NAME-CHARS-ARE-VALID
+                       DISPLAY
+                          "Name contains invalid characters. "
+                          "Please re-enter."
+                   ELSE
+                       PERFORM STRIP-UNPRINTABLE-CHARS
+                       IF CHARS-WERE-STRIPPED
+                           DISPLAY
+                              "Unprintable characters removed from "
+                              "message."
+                       END-IF
+                       MOVE "Y" TO WS-VALID-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-NAME-CHARS.
+           MOVE "Y" TO WS-NAME-VALID-FLAG
+           PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+                   UNTIL WS-CHAR-INDEX > 30
+               IF WS-NAME-CHARS(WS-CHAR-INDEX) NOT = SPACE
+                   MOVE WS-NAME-CHARS(WS-CHAR-INDEX) TO WS-CC-CHAR
+                   CALL "CHAR-CLASSIFY" USING WS-CC-CHAR
+                       WS-CC-IS-VOWEL WS-CC-IS-CONSONANT
+                       WS-CC-IS-DIGIT WS-CC-IS-UPPERCASE
+                       WS-CC-IS-PUNCTUATION WS-CC-IS-WHITESPACE
+                       WS-CC-IS-VALID
+                   IF WS-CC-IS-VALID NOT = "Y"
+                       MOVE "N" TO WS-NAME-VALID-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       STRIP-UNPRINTABLE-CHARS.
+           MOVE "N" TO WS-STRIPPED-FLAG
+           PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+                   UNTIL WS-CHAR-INDEX > 70
+               MOVE WS-MESSAGE-CHARS(WS-CHAR-INDEX) TO WS-CC-CHAR
+               CALL "CHAR-CLASSIFY" USING WS-CC-CHAR
+                   WS-CC-IS-VOWEL WS-CC-IS-CONSONANT
+                   WS-CC-IS-DIGIT WS-CC-IS-UPPERCASE
+                   WS-CC-IS-PUNCTUATION WS-CC-IS-WHITESPACE
+                   WS-CC-IS-VALID
+               IF WS-CC-IS-VALID NOT = "Y"
+                   MOVE SPACE TO WS-MESSAGE-CHARS(WS-CHAR-INDEX)
+                   MOVE "Y" TO WS-STRIPPED-FLAG
+               END-IF
+           END-PERFORM.
+
+       WRITE-LOG-RECORD.
+           OPEN EXTEND OUTPUT-FILE
+           IF WS-FILE-STATUS = "05" OR "35"
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
+
+           IF NOT FILE-OK THEN
+               DISPLAY "Failed to open output file."
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE WS-ENTRY-ID TO OUT-ENTRY-ID
+           MOVE WS-TIMESTAMP TO OUT-TIMESTAMP
+           MOVE WS-USER-NAME TO OUT-NAME
+           MOVE WS-USER-MESSAGE TO OUT-MESSAGE
+
+           WRITE OUTPUT-RECORD
+
+           IF NOT FILE-OK THEN
+               DISPLAY "Failed to write to file."
+               CLOSE OUTPUT-FILE
+               GOBACK
+           END-IF
+
+           CLOSE OUTPUT-FILE.
+
+       WRITE-MASTER-RECORD.
+           OPEN I-O MASTER-FILE
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT MASTER-FILE
+           END-IF
+
+           MOVE WS-ENTRY-ID  TO MST-ENTRY-ID
+           MOVE WS-TIMESTAMP TO MST-TIMESTAMP
+           MOVE WS-USER-NAME TO MST-NAME
+           MOVE WS-USER-MESSAGE TO MST-MESSAGE
+
+           WRITE MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Error writing to master file: "
+                       WS-MASTER-STATUS
+           END-WRITE
+
+           CLOSE MASTER-FILE.
+
+       END PROGRAM USER-ENTRY.
