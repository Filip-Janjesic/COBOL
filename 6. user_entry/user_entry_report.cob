@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USER-ENTRY-REPORT.
+       AUTHOR. Filip.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN TO "user_data.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "user_entry_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-RECORD            PIC X(130).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS       PIC X(02).
+           88 LOG-OK              VALUE "00".
+           88 LOG-END-OF-FILE     VALUE "10".
+       01  WS-REPORT-STATUS    PIC X(02).
+           88 REPORT-OK           VALUE "00".
+
+       01  WS-ENTRY-ID-CHARS   PIC X(6).
+       01  WS-ENTRY-DATE       PIC X(8).
+       01  WS-TOTAL-ENTRIES    PIC 9(6) VALUE 0.
+
+       01  WS-DATE-TABLE-MAX   PIC 9(3) VALUE 200.
+       01  WS-DATE-TABLE-COUNT PIC 9(3) VALUE 0.
+       01  WS-DATE-TABLE.
+           05 WS-DATE-ENTRY OCCURS 200 TIMES
+                             INDEXED BY WS-DATE-IDX.
+               10 WS-DATE-VALUE PIC X(8).
+               10 WS-DATE-COUNT PIC 9(6).
+
+       01  WS-SEARCH-IDX       PIC 9(3).
+       01  WS-FOUND-FLAG       PIC X(1) VALUE "N".
+           88 DATE-FOUND          VALUE "Y".
+
+       01  WS-TABLE-TRUNCATED-FLAG PIC X VALUE "N".
+           88 DATE-TABLE-WAS-TRUNCATED VALUE "Y".
+
+       01  WS-REPORT-LINE      PIC X(80).
+       01  WS-DISPLAY-COUNT    PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "--- User Entry Daily Report ---".
+
+           OPEN INPUT LOG-FILE
+           IF NOT LOG-OK
+               DISPLAY "Unable to open user_data.txt. Status="
+                   WS-LOG-STATUS
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM UNTIL LOG-END-OF-FILE
+               READ LOG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM PROCESS-LOG-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE LOG-FILE
+
+           PERFORM WRITE-REPORT
+           CLOSE REPORT-FILE
+
+           DISPLAY "Report written to user_entry_report.txt".
+           STOP RUN.
+
+       PROCESS-LOG-RECORD.
+           MOVE LOG-RECORD(1:6) TO WS-ENTRY-ID-CHARS
+           IF WS-ENTRY-ID-CHARS IS NUMERIC
+               ADD 1 TO WS-TOTAL-ENTRIES
+               MOVE LOG-RECORD(8:8) TO WS-ENTRY-DATE
+               PERFORM RECORD-DATE-COUNT
+           END-IF.
+
+       RECORD-DATE-COUNT.
+           MOVE "N" TO WS-FOUND-FLAG
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-DATE-TABLE-COUNT
+               IF WS-DATE-VALUE(WS-SEARCH-IDX) = WS-ENTRY-DATE
+                   ADD 1 TO WS-DATE-COUNT(WS-SEARCH-IDX)
+                   MOVE "Y" TO WS-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT DATE-FOUND
+               IF WS-DATE-TABLE-COUNT < WS-DATE-TABLE-MAX
+                   ADD 1 TO WS-DATE-TABLE-COUNT
+                   MOVE WS-ENTRY-DATE TO
+                       WS-DATE-VALUE(WS-DATE-TABLE-COUNT)
+                   MOVE 1 TO WS-DATE-COUNT(WS-DATE-TABLE-COUNT)
+               ELSE
+                   SET DATE-TABLE-WAS-TRUNCATED TO TRUE
+               END-IF
+           END-IF.
+
+       WRITE-REPORT.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "User Entry Daily Report" DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-TOTAL-ENTRIES TO WS-DISPLAY-COUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Total entries: " DELIMITED BY SIZE
+               WS-DISPLAY-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Date        Entries" DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-DATE-TABLE-COUNT
+               MOVE WS-DATE-COUNT(WS-SEARCH-IDX) TO WS-DISPLAY-COUNT
+               MOVE SPACES TO REPORT-RECORD
+               STRING WS-DATE-VALUE(WS-SEARCH-IDX) DELIMITED BY SIZE
+                   "    " DELIMITED BY SIZE
+                   WS-DISPLAY-COUNT DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-PERFORM
+
+           IF DATE-TABLE-WAS-TRUNCATED
+               MOVE SPACES TO REPORT-RECORD
+               STRING "Date table truncated at " DELIMITED BY SIZE
+                   WS-DATE-TABLE-MAX DELIMITED BY SIZE
+                   " distinct dates - some entries not counted"
+                       DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+
+       END PROGRAM USER-ENTRY-REPORT.
