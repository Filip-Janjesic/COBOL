@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USER-MAINTENANCE.
+       AUTHOR. Filip.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "user_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-ENTRY-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05 MST-ENTRY-ID   PIC 9(6).
+           05 MST-TIMESTAMP  PIC X(21).
+           05 MST-NAME       PIC X(30).
+           05 MST-MESSAGE    PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS  PIC X(02).
+           88 MASTER-OK           VALUE "00".
+           88 MASTER-NOT-FOUND    VALUE "23".
+       01  WS-MENU-CHOICE    PIC X(1).
+       01  WS-SEARCH-ID      PIC 9(6).
+       01  WS-DONE-FLAG      PIC X(1) VALUE "N".
+           88 MAINTENANCE-DONE VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "--- User Master Maintenance ---".
+           OPEN I-O MASTER-FILE
+           IF NOT MASTER-OK
+               DISPLAY "Unable to open user_master.dat. Status="
+                   WS-MASTER-STATUS
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL MAINTENANCE-DONE
+               PERFORM SHOW-MENU
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "1"
+                       PERFORM LOOKUP-ENTRY
+                   WHEN "2"
+                       PERFORM EDIT-ENTRY
+                   WHEN "3"
+                       PERFORM REMOVE-ENTRY
+                   WHEN "4"
+                       MOVE "Y" TO WS-DONE-FLAG
+                   WHEN OTHER
+                       DISPLAY "Invalid choice."
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE MASTER-FILE
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "1. Look up an entry by ID".
+           DISPLAY "2. Edit an entry".
+           DISPLAY "3. Remove an entry".
+           DISPLAY "4. Exit".
+           DISPLAY "Enter choice: ".
+           ACCEPT WS-MENU-CHOICE.
+
+       LOOKUP-ENTRY.
+           PERFORM PROMPT-FOR-ID.
+           MOVE WS-SEARCH-ID TO MST-ENTRY-ID
+           READ MASTER-FILE
+               KEY IS MST-ENTRY-ID
+               INVALID KEY
+                   DISPLAY "No entry found with that ID."
+               NOT INVALID KEY
+                   DISPLAY "ID: " MST-ENTRY-ID
+                   DISPLAY "Timestamp: " MST-TIMESTAMP
+                   DISPLAY "Name: " MST-NAME
+                   DISPLAY "Message: " MST-MESSAGE
+           END-READ.
+
+       EDIT-ENTRY.
+           PERFORM PROMPT-FOR-ID.
+           MOVE WS-SEARCH-ID TO MST-ENTRY-ID
+           READ MASTER-FILE
+               KEY IS MST-ENTRY-ID
+               INVALID KEY
+                   DISPLAY "No entry found with that ID."
+           END-READ
+           IF MASTER-OK
+               DISPLAY "Current name: " MST-NAME
+               DISPLAY "Enter new name (max 30 chars): "
+               ACCEPT MST-NAME
+               DISPLAY "Current message: " MST-MESSAGE
+               DISPLAY "Enter new message (max 70 chars): "
+               ACCEPT MST-MESSAGE
+               REWRITE MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "Error updating entry. Status="
+                           WS-MASTER-STATUS
+               END-REWRITE
+               IF MASTER-OK
+                   DISPLAY "Entry updated."
+               END-IF
+           END-IF.
+
+       REMOVE-ENTRY.
+           PERFORM PROMPT-FOR-ID.
+           MOVE WS-SEARCH-ID TO MST-ENTRY-ID
+           READ MASTER-FILE
+               KEY IS MST-ENTRY-ID
+               INVALID KEY
+                   DISPLAY "No entry found with that ID."
+           END-READ
+           IF MASTER-OK
+               DELETE MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "Error removing entry. Status="
+                           WS-MASTER-STATUS
+               END-DELETE
+               IF MASTER-OK
+                   DISPLAY "Entry removed."
+               END-IF
+           END-IF.
+
+       PROMPT-FOR-ID.
+           DISPLAY "Enter entry ID: ".
+           ACCEPT WS-SEARCH-ID.
+
+       END PROGRAM USER-MAINTENANCE.
