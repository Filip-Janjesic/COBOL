@@ -1,47 +1,386 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. READING_FROM_FILE.
-           AUTHOR. FILIP JANJESIC.
-
-           ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT testfile ASSIGN TO "test.dat" *> CHANGED TO RELATIVE PATH
-                   ORGANIZATION IS LINE SEQUENTIAL
-                   FILE STATUS IS file-status.
-
-           DATA DIVISION.
-           FILE SECTION.
-           FD testfile.
-           01 file-line PIC X(100).
-
-           WORKING-STORAGE SECTION.
-           01 file-status PIC XX.
-           01 eof-flag PIC X VALUE 'N'.
-               88 end-of-file VALUE 'Y'.
-               88 not-at-end  VALUE 'N'.
-
-           PROCEDURE DIVISION.
-               DISPLAY "Opening file..." UPON CONSOLE.
-               OPEN INPUT testfile
-               DISPLAY "File status after OPEN: " file-status UPON CONSOLE. *> Added a period for clarity, not strictly needed by COBOL but good practice
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READING_FROM_FILE.
+       AUTHOR. FILIP JANJESIC.
 
-               IF file-status NOT = "00"
-                   DISPLAY "File could not be opened. Status: " file-status UPON CONSOLE
-                   STOP RUN
-               END-IF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT file-list-file ASSIGN TO "file_list.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS list-status.
+
+           SELECT testfile ASSIGN TO DYNAMIC ws-current-file-name
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS file-status.
+
+           SELECT checkpoint-file ASSIGN TO "reading_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS checkpoint-status.
+
+           SELECT completed-file ASSIGN TO "reading_completed_files.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS completed-status.
+
+           SELECT reject-file ASSIGN TO "reading_rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS reject-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  file-list-file.
+       01  list-record             PIC X(60).
+
+      *> BLOCK CONTAINS 50 RECORDS batches the physical reads for
+      *> testfile so a large daily extract isn't read one 100-byte
+      *> line at a time; this is the buffering tuning called for
+      *> when volumes grow well beyond the small sample files used
+      *> in development.
+       FD  testfile
+           BLOCK CONTAINS 50 RECORDS.
+       01  file-record.
+           05 rec-id               PIC 9(6).
+           05 rec-name              PIC X(30).
+           05 rec-amount            PIC 9(7)V99.
+           05 FILLER                PIC X(55).
+
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05 ckpt-file-name        PIC X(60).
+           05 ckpt-record-number    PIC 9(9).
+           05 ckpt-total-read       PIC 9(9).
+           05 ckpt-total-valid      PIC 9(9).
+           05 ckpt-total-invalid    PIC 9(9).
+           05 ckpt-total-amount     PIC 9(9)V99.
+
+       FD  completed-file.
+       01  completed-record         PIC X(60).
+
+       FD  reject-file.
+       01  reject-record.
+           05 rj-file-name          PIC X(60).
+           05 FILLER                PIC X(1).
+           05 rj-record-number      PIC 9(9).
+           05 FILLER                PIC X(1).
+           05 rj-id                 PIC X(6).
+           05 FILLER                PIC X(1).
+           05 rj-name               PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  file-status              PIC XX.
+       01  list-status               PIC XX.
+       01  checkpoint-status        PIC XX.
+       01  completed-status         PIC XX.
+       01  reject-status            PIC XX.
+
+       01  eof-flag                 PIC X VALUE 'N'.
+           88 end-of-file              VALUE 'Y'.
+           88 not-at-end               VALUE 'N'.
+       01  list-eof-flag            PIC X VALUE 'N'.
+           88 list-end-of-file         VALUE 'Y'.
+           88 list-not-at-end          VALUE 'N'.
+       01  completed-eof-flag       PIC X VALUE 'N'.
+           88 completed-end-of-file    VALUE 'Y'.
+
+       01  ws-current-file-name     PIC X(60).
+       01  ws-record-number         PIC 9(9) VALUE 0.
+       01  ws-resume-key            PIC 9(9) VALUE 0.
+       01  ws-resume-flag           PIC X VALUE 'N'.
+           88 resuming-this-file       VALUE 'Y'.
 
-               DISPLAY "Trying to read file..." UPON CONSOLE.
-               PERFORM UNTIL end-of-file
-                   READ testfile
+       01  ws-checkpoint-exists     PIC X VALUE 'N'.
+           88 checkpoint-present       VALUE 'Y'.
+
+       01  ws-checkpoint-interval   PIC 9(4) VALUE 100.
+       01  ws-records-since-ckpt    PIC 9(4) VALUE 0.
+
+       01  ws-completed-count       PIC 9(4) VALUE 0.
+       01  ws-completed-table.
+           05 ws-completed-entry    PIC X(60) OCCURS 500 TIMES
+                                     INDEXED BY ws-completed-idx.
+       01  ws-completed-flag        PIC X VALUE 'N'.
+           88 file-already-completed   VALUE 'Y'.
+
+       01  ws-record-valid          PIC X VALUE 'Y'.
+           88 record-is-valid          VALUE 'Y'.
+
+       01  ws-total-read            PIC 9(9) VALUE 0.
+       01  ws-total-valid           PIC 9(9) VALUE 0.
+       01  ws-total-invalid         PIC 9(9) VALUE 0.
+       01  ws-total-amount          PIC 9(9)V99 VALUE 0.
+
+       01  ws-display-count         PIC ZZZZZZZZ9.
+       01  ws-display-amount        PIC ZZZZZZZZ9.99.
+
+       01  ws-totals-loaded-flag    PIC X VALUE 'N'.
+           88 totals-were-loaded       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Opening file list..." UPON CONSOLE.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM LOAD-COMPLETED-FILES.
+           PERFORM INIT-REJECT-FILE.
+           PERFORM PROCESS-FILE-LIST.
+           PERFORM SHOW-CONTROL-TOTALS.
+           STOP RUN.
+
+      *> A resumed run must not truncate the rejects already logged
+      *> before the crash - those rejects are still counted in the
+      *> control totals carried forward by LOAD-CHECKPOINT, so the
+      *> rejects file is only reset on a genuinely fresh run.
+       INIT-REJECT-FILE.
+           IF NOT totals-were-loaded
+               OPEN OUTPUT reject-file
+               CLOSE reject-file
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT checkpoint-file
+           IF checkpoint-status = "00"
+               READ checkpoint-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO ws-totals-loaded-flag
+                       MOVE ckpt-total-read TO ws-total-read
+                       MOVE ckpt-total-valid TO ws-total-valid
+                       MOVE ckpt-total-invalid TO ws-total-invalid
+                       MOVE ckpt-total-amount TO ws-total-amount
+                       IF ckpt-file-name NOT = SPACES
+                           MOVE ckpt-file-name TO ws-current-file-name
+                           MOVE ckpt-record-number TO ws-resume-key
+                           MOVE 'Y' TO ws-checkpoint-exists
+                           DISPLAY "Resuming " ws-current-file-name
+                               " after record " ws-resume-key
+                               UPON CONSOLE
+                       END-IF
+               END-READ
+               CLOSE checkpoint-file
+           END-IF.
+
+       LOAD-COMPLETED-FILES.
+           OPEN INPUT completed-file
+           IF completed-status = "00"
+               PERFORM UNTIL completed-end-of-file
+                   READ completed-file
                        AT END
-                           SET end-of-file TO TRUE
-                           DISPLAY "End of file reached." UPON CONSOLE
+                           SET completed-end-of-file TO TRUE
                        NOT AT END
-                           DISPLAY "Read line: " file-line UPON CONSOLE
+                           ADD 1 TO ws-completed-count
+                           MOVE completed-record
+                               TO ws-completed-entry(ws-completed-count)
                    END-READ
-               END-PERFORM.
+               END-PERFORM
+               CLOSE completed-file
+           END-IF.
+
+       PROCESS-FILE-LIST.
+           OPEN INPUT file-list-file
+           IF list-status NOT = "00"
+               DISPLAY "File list could not be opened. Status: "
+                   list-status UPON CONSOLE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL list-end-of-file
+               READ file-list-file
+                   AT END
+                       SET list-end-of-file TO TRUE
+                   NOT AT END
+                       IF list-record NOT = SPACES
+                           PERFORM PROCESS-ONE-FILE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE file-list-file.
+
+       PROCESS-ONE-FILE.
+           MOVE SPACES TO ws-current-file-name
+           MOVE FUNCTION TRIM(list-record) TO ws-current-file-name
+
+           PERFORM CHECK-FILE-COMPLETED
+           IF file-already-completed
+               DISPLAY "Already completed, skipping: "
+                   ws-current-file-name UPON CONSOLE
+           ELSE
+               PERFORM PROCESS-ONE-FILE-BODY
+           END-IF.
+
+       CHECK-FILE-COMPLETED.
+           MOVE 'N' TO ws-completed-flag
+           PERFORM VARYING ws-completed-idx FROM 1 BY 1
+               UNTIL ws-completed-idx > ws-completed-count
+                   OR file-already-completed
+               IF ws-completed-entry(ws-completed-idx)
+                       = ws-current-file-name
+                   MOVE 'Y' TO ws-completed-flag
+               END-IF
+           END-PERFORM.
+
+       PROCESS-ONE-FILE-BODY.
+           MOVE 'N' TO ws-resume-flag
+           IF checkpoint-present
+               IF ckpt-file-name = ws-current-file-name
+                   MOVE 'Y' TO ws-resume-flag
+               END-IF
+           END-IF
+
+           DISPLAY "Processing file: " ws-current-file-name
+               UPON CONSOLE
+
+           OPEN INPUT testfile
+           IF file-status = "35"
+               DISPLAY "File not found, skipping: "
+                   ws-current-file-name UPON CONSOLE
+           ELSE
+               IF file-status NOT = "00"
+                   DISPLAY "File could not be opened. Status: "
+                       file-status UPON CONSOLE
+               ELSE
+                   MOVE 0 TO ws-record-number
+                   MOVE 0 TO ws-records-since-ckpt
+                   MOVE 'N' TO eof-flag
+
+                   IF resuming-this-file
+                       PERFORM SKIP-TO-RESUME-POINT
+                   END-IF
+
+                   PERFORM UNTIL end-of-file
+                       READ testfile
+                           AT END
+                               SET end-of-file TO TRUE
+                           NOT AT END
+                               ADD 1 TO ws-record-number
+                               PERFORM PROCESS-RECORD
+                               PERFORM SAVE-CHECKPOINT-IF-DUE
+                       END-READ
+                   END-PERFORM
+
+                   PERFORM MARK-FILE-COMPLETE
+               END-IF
+               CLOSE testfile
+           END-IF.
+
+       SKIP-TO-RESUME-POINT.
+           PERFORM UNTIL ws-record-number >= ws-resume-key
+                   OR end-of-file
+               READ testfile
+                   AT END
+                       SET end-of-file TO TRUE
+                   NOT AT END
+                       ADD 1 TO ws-record-number
+               END-READ
+           END-PERFORM.
+
+       PROCESS-RECORD.
+           ADD 1 TO ws-total-read
+           PERFORM EDIT-RECORD
+           IF record-is-valid
+               ADD 1 TO ws-total-valid
+               ADD rec-amount TO ws-total-amount
+               DISPLAY "Read record " ws-record-number ": "
+                   rec-name UPON CONSOLE
+           ELSE
+               ADD 1 TO ws-total-invalid
+               DISPLAY "Invalid record " ws-record-number
+                   " rejected" UPON CONSOLE
+               PERFORM LOG-REJECTED-RECORD
+           END-IF.
+
+       LOG-REJECTED-RECORD.
+           OPEN EXTEND reject-file
+           IF reject-status = "05" OR "35"
+               OPEN OUTPUT reject-file
+           END-IF
+
+           MOVE SPACES TO reject-record
+           MOVE ws-current-file-name TO rj-file-name
+           MOVE ws-record-number TO rj-record-number
+           MOVE rec-id TO rj-id
+           MOVE rec-name TO rj-name
+           WRITE reject-record
+
+           CLOSE reject-file.
+
+       EDIT-RECORD.
+           MOVE 'Y' TO ws-record-valid
+           IF rec-id NOT NUMERIC
+               MOVE 'N' TO ws-record-valid
+           END-IF
+           IF rec-amount NOT NUMERIC
+               MOVE 'N' TO ws-record-valid
+           END-IF
+           IF rec-name = SPACES
+               MOVE 'N' TO ws-record-valid
+           END-IF.
+
+       SAVE-CHECKPOINT-IF-DUE.
+           ADD 1 TO ws-records-since-ckpt
+           IF ws-records-since-ckpt >= ws-checkpoint-interval
+               PERFORM SAVE-CHECKPOINT
+               MOVE 0 TO ws-records-since-ckpt
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           MOVE ws-current-file-name TO ckpt-file-name
+           MOVE ws-record-number TO ckpt-record-number
+           MOVE ws-total-read TO ckpt-total-read
+           MOVE ws-total-valid TO ckpt-total-valid
+           MOVE ws-total-invalid TO ckpt-total-invalid
+           MOVE ws-total-amount TO ckpt-total-amount
+           WRITE checkpoint-record
+           CLOSE checkpoint-file.
+
+       MARK-FILE-COMPLETE.
+      *> The carry-forward checkpoint must land before the file is
+      *> marked complete in completed-file: if a crash happens
+      *> between the two writes, a run that has already recorded the
+      *> file as done must never be the one still missing that
+      *> file's final totals.
+           MOVE 'N' TO ws-checkpoint-exists
+           OPEN OUTPUT checkpoint-file
+           MOVE SPACES TO ckpt-file-name
+           MOVE 0 TO ckpt-record-number
+           MOVE ws-total-read TO ckpt-total-read
+           MOVE ws-total-valid TO ckpt-total-valid
+           MOVE ws-total-invalid TO ckpt-total-invalid
+           MOVE ws-total-amount TO ckpt-total-amount
+           WRITE checkpoint-record
+           CLOSE checkpoint-file
+
+           OPEN EXTEND completed-file
+           IF completed-status = "05" OR "35"
+               OPEN OUTPUT completed-file
+           END-IF
+           MOVE ws-current-file-name TO completed-record
+           WRITE completed-record
+           CLOSE completed-file
+
+           ADD 1 TO ws-completed-count
+           MOVE ws-current-file-name
+               TO ws-completed-entry(ws-completed-count).
+
+       SHOW-CONTROL-TOTALS.
+           MOVE ws-total-read TO ws-display-count
+           DISPLAY "Total records read:    " ws-display-count
+               UPON CONSOLE.
+           MOVE ws-total-valid TO ws-display-count
+           DISPLAY "Total records valid:   " ws-display-count
+               UPON CONSOLE.
+           MOVE ws-total-invalid TO ws-display-count
+           DISPLAY "Total records invalid: " ws-display-count
+               UPON CONSOLE.
+           MOVE ws-total-amount TO ws-display-amount
+           DISPLAY "Total amount:          " ws-display-amount
+               UPON CONSOLE.
+
+           DISPLAY "All files processed. Clearing checkpoint."
+               UPON CONSOLE.
+           OPEN OUTPUT checkpoint-file
+           CLOSE checkpoint-file.
+           OPEN OUTPUT completed-file
+           CLOSE completed-file.
 
-               CLOSE testfile.
-               DISPLAY "File closed." UPON CONSOLE.
-               STOP RUN.
-           END PROGRAM READING_FROM_FILE.
+       END PROGRAM READING_FROM_FILE.
