@@ -4,44 +4,189 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT Master-File ASSIGN TO "student_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS File-Status.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  Master-File.
+       01  Master-Record.
+           05 Master-Name          PIC A(20).
+           05 FILLER                PIC X(1).
+           05 Master-Grade1         PIC 999.
+           05 FILLER                PIC X(1).
+           05 Master-Grade2         PIC 999.
+           05 FILLER                PIC X(1).
+           05 Master-Grade3         PIC 999.
+           05 FILLER                PIC X(1).
+           05 Master-Avg-Grade      PIC 999V9.
+           05 FILLER                PIC X(1).
+           05 Master-Letter-Grade   PIC X(1).
 
        WORKING-STORAGE SECTION.
-       77  Student-Counter     PIC 9 VALUE 1.
-       77  Total-Students      PIC 9 VALUE 5.
+       77  Student-Counter     PIC 999 VALUE 1.
+       77  Total-Students      PIC 999 VALUE 0.
        77  Student-Name        PIC A(20).
-       77  Grade1              PIC 9.
-       77  Grade2              PIC 9.
-       77  Grade3              PIC 9.
-       77  Avg-Grade           PIC 99V9.
+       77  Student-Name-Chars REDEFINES Student-Name
+                               PIC X(1) OCCURS 20 TIMES.
+       77  Name-Char-Index     PIC 99.
+       77  Name-Entry-Valid-Flag PIC X VALUE "N".
+           88 Name-Entry-Is-Valid    VALUE "Y".
+       77  Name-Chars-Valid-Flag PIC X VALUE "Y".
+           88 Name-Chars-Are-Valid    VALUE "Y".
+
+       77  WS-CC-Char           PIC X.
+       77  WS-CC-Is-Vowel        PIC X.
+       77  WS-CC-Is-Consonant    PIC X.
+       77  WS-CC-Is-Digit        PIC X.
+       77  WS-CC-Is-Uppercase    PIC X.
+       77  WS-CC-Is-Punctuation  PIC X.
+       77  WS-CC-Is-Whitespace   PIC X.
+       77  WS-CC-Is-Valid        PIC X.
+
+       77  Grade1              PIC 999.
+       77  Grade2              PIC 999.
+       77  Grade3              PIC 999.
+       77  Avg-Grade           PIC 999V9.
+       77  Letter-Grade        PIC X(1).
+       77  Display-Avg-Grade   PIC ZZ9.9.
+       77  File-Status         PIC XX.
+       77  Weight1             PIC V99 VALUE 0.30.
+       77  Weight2             PIC V99 VALUE 0.30.
+       77  Weight3             PIC V99 VALUE 0.40.
+       77  Grade-Valid-Flag    PIC X VALUE "N".
+           88 Grade-Is-Valid       VALUE "Y".
 
        PROCEDURE DIVISION.
        BEGIN.
+           DISPLAY "Enter number of students to rate:"
+           ACCEPT Total-Students
+
+           OPEN EXTEND Master-File
+           IF File-Status = "05" OR "35"
+               OPEN OUTPUT Master-File
+           END-IF
+
            PERFORM UNTIL Student-Counter > Total-Students
-               DISPLAY "Enter student name:"
-               ACCEPT Student-Name
+               MOVE "N" TO Name-Entry-Valid-Flag
+               PERFORM UNTIL Name-Entry-Is-Valid
+                   DISPLAY "Enter student name:"
+                   ACCEPT Student-Name
+                   IF Student-Name = SPACES
+                       DISPLAY "Name cannot be blank. Please re-enter."
+                   ELSE
+                       PERFORM VALIDATE-STUDENT-NAME-CHARS
+                       IF NOT Name-Chars-Are-Valid
+                           DISPLAY
+                              "Name contains invalid characters. "
+                              "Please re-enter."
+                       ELSE
+                           MOVE "Y" TO Name-Entry-Valid-Flag
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               MOVE "N" TO Grade-Valid-Flag
+               PERFORM UNTIL Grade-Is-Valid
+                   DISPLAY "Enter first grade (0-100):"
+                   ACCEPT Grade1
+                   IF Grade1 NOT NUMERIC OR Grade1 > 100
+                       DISPLAY "Grade must be 0-100. Please re-enter."
+                   ELSE
+                       MOVE "Y" TO Grade-Valid-Flag
+                   END-IF
+               END-PERFORM
+
+               MOVE "N" TO Grade-Valid-Flag
+               PERFORM UNTIL Grade-Is-Valid
+                   DISPLAY "Enter second grade (0-100):"
+                   ACCEPT Grade2
+                   IF Grade2 NOT NUMERIC OR Grade2 > 100
+                       DISPLAY "Grade must be 0-100. Please re-enter."
+                   ELSE
+                       MOVE "Y" TO Grade-Valid-Flag
+                   END-IF
+               END-PERFORM
 
-               DISPLAY "Enter first grade:"
-               ACCEPT Grade1
+               MOVE "N" TO Grade-Valid-Flag
+               PERFORM UNTIL Grade-Is-Valid
+                   DISPLAY "Enter third grade (0-100, weighted final):"
+                   ACCEPT Grade3
+                   IF Grade3 NOT NUMERIC OR Grade3 > 100
+                       DISPLAY "Grade must be 0-100. Please re-enter."
+                   ELSE
+                       MOVE "Y" TO Grade-Valid-Flag
+                   END-IF
+               END-PERFORM
 
-               DISPLAY "Enter second grade:"
-               ACCEPT Grade2
+               COMPUTE Avg-Grade ROUNDED =
+                   Grade1 * Weight1 + Grade2 * Weight2
+                   + Grade3 * Weight3
 
-               DISPLAY "Enter third grade:"
-               ACCEPT Grade3
+               PERFORM DETERMINE-LETTER-GRADE
 
-               COMPUTE Avg-Grade = (Grade1 + Grade2 + Grade3) / 3
+               MOVE Avg-Grade TO Display-Avg-Grade
 
                DISPLAY "Student: " Student-Name
-               DISPLAY "Average grade: " Avg-Grade
+               DISPLAY "Weighted average grade: " Display-Avg-Grade
+               DISPLAY "Letter grade: " Letter-Grade
                DISPLAY "---------------------------"
 
+               PERFORM WRITE-MASTER-RECORD
+
                ADD 1 TO Student-Counter
            END-PERFORM
 
+           CLOSE Master-File
+
            DISPLAY "All student ratings processed."
            STOP RUN.
-         END PROGRAM StudentRatings.
-         
\ No newline at end of file
+
+       VALIDATE-STUDENT-NAME-CHARS.
+           MOVE "Y" TO Name-Chars-Valid-Flag
+           PERFORM VARYING Name-Char-Index FROM 1 BY 1
+                   UNTIL Name-Char-Index > 20
+               IF Student-Name-Chars(Name-Char-Index) NOT = SPACE
+                   MOVE Student-Name-Chars(Name-Char-Index)
+                       TO WS-CC-Char
+                   CALL "CHAR-CLASSIFY" USING WS-CC-Char
+                       WS-CC-Is-Vowel WS-CC-Is-Consonant
+                       WS-CC-Is-Digit WS-CC-Is-Uppercase
+                       WS-CC-Is-Punctuation WS-CC-Is-Whitespace
+                       WS-CC-Is-Valid
+                   IF WS-CC-Is-Valid NOT = "Y"
+                       MOVE "N" TO Name-Chars-Valid-Flag
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       DETERMINE-LETTER-GRADE.
+           EVALUATE TRUE
+               WHEN Avg-Grade >= 90
+                   MOVE "A" TO Letter-Grade
+               WHEN Avg-Grade >= 80
+                   MOVE "B" TO Letter-Grade
+               WHEN Avg-Grade >= 70
+                   MOVE "C" TO Letter-Grade
+               WHEN Avg-Grade >= 60
+                   MOVE "D" TO Letter-Grade
+               WHEN OTHER
+                   MOVE "F" TO Letter-Grade
+           END-EVALUATE.
+
+       WRITE-MASTER-RECORD.
+           MOVE SPACES TO Master-Record
+           MOVE Student-Name  TO Master-Name
+           MOVE Grade1        TO Master-Grade1
+           MOVE Grade2        TO Master-Grade2
+           MOVE Grade3        TO Master-Grade3
+           MOVE Avg-Grade     TO Master-Avg-Grade
+           MOVE Letter-Grade  TO Master-Letter-Grade
+           WRITE Master-Record
+           IF File-Status NOT = "00"
+               DISPLAY "Error writing student master record. Status="
+                   File-Status
+           END-IF.
+
+       END PROGRAM StudentRatings.
