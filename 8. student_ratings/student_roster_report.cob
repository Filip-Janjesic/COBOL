@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentRosterReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Master-File ASSIGN TO "student_master.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS File-Status.
+
+           SELECT Report-File ASSIGN TO "student_roster_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Master-File.
+       01  Master-Record.
+           05 Master-Name          PIC A(20).
+           05 FILLER                PIC X(1).
+           05 Master-Grade1         PIC 999.
+           05 FILLER                PIC X(1).
+           05 Master-Grade2         PIC 999.
+           05 FILLER                PIC X(1).
+           05 Master-Grade3         PIC 999.
+           05 FILLER                PIC X(1).
+           05 Master-Avg-Grade      PIC 999V9.
+           05 FILLER                PIC X(1).
+           05 Master-Letter-Grade   PIC X(1).
+
+       FD  Report-File.
+       01  Report-Record            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  File-Status          PIC XX.
+       77  Report-Status        PIC XX.
+       77  Eof-Flag              PIC X VALUE "N".
+           88 End-Of-Master-File     VALUE "Y".
+
+       77  Student-Count         PIC 999 VALUE 0.
+       77  At-Risk-Count         PIC 999 VALUE 0.
+       77  Roster-Table-Max      PIC 999 VALUE 999.
+       77  Roster-Written-Count  PIC 999 VALUE 0.
+       77  Roster-Truncated-Flag PIC X VALUE "N".
+           88 Roster-Was-Truncated  VALUE "Y".
+       77  Sum-Avg-Grade         PIC 9(6)V9 VALUE 0.
+       77  Class-Avg-Grade       PIC 999V9 VALUE 0.
+       77  High-Avg-Grade        PIC 999V9 VALUE 0.
+       77  Low-Avg-Grade         PIC 999V9 VALUE 999.9.
+       77  At-Risk-Threshold     PIC 999V9 VALUE 070.0.
+
+       77  Display-Avg-Grade     PIC ZZ9.9.
+       77  Display-Count         PIC ZZ9.
+
+       01  At-Risk-Table.
+           05 At-Risk-Entry OCCURS 999 TIMES
+                             INDEXED BY At-Risk-Idx.
+               10 At-Risk-Name  PIC A(20).
+               10 At-Risk-Grade PIC 999V9.
+
+       01  Roster-Table.
+           05 Roster-Entry OCCURS 999 TIMES
+                            INDEXED BY Roster-Idx Roster-Scan-Idx.
+               10 Roster-Name          PIC A(20).
+               10 Roster-Grade1        PIC 999.
+               10 Roster-Grade2        PIC 999.
+               10 Roster-Grade3        PIC 999.
+               10 Roster-Avg-Grade     PIC 999V9.
+               10 Roster-Letter-Grade  PIC X(1).
+
+       77  Grade-Letters         PIC X(5) VALUE "ABCDF".
+       77  Grade-Letter-Idx      PIC 9.
+       77  Current-Letter        PIC X(1).
+       77  Band-Count            PIC 999.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "--- Student Roster Report ---".
+
+           OPEN INPUT Master-File
+           IF File-Status NOT = "00"
+               DISPLAY "Unable to open student_master.dat. Status="
+                   File-Status
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT Report-File
+
+           PERFORM UNTIL End-Of-Master-File
+               READ Master-File
+                   AT END
+                       SET End-Of-Master-File TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-STUDENT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE Master-File
+
+           PERFORM WRITE-ROSTER-BY-GRADE
+           PERFORM WRITE-CLASS-STATISTICS
+           PERFORM WRITE-AT-RISK-LIST
+
+           CLOSE Report-File
+
+           DISPLAY "Report written to student_roster_report.txt".
+           STOP RUN.
+
+       PROCESS-STUDENT-RECORD.
+           ADD 1 TO Student-Count
+           ADD Master-Avg-Grade TO Sum-Avg-Grade
+
+           IF Master-Avg-Grade > High-Avg-Grade
+               MOVE Master-Avg-Grade TO High-Avg-Grade
+           END-IF
+           IF Master-Avg-Grade < Low-Avg-Grade
+               MOVE Master-Avg-Grade TO Low-Avg-Grade
+           END-IF
+
+           IF Master-Avg-Grade < At-Risk-Threshold
+               IF At-Risk-Count < Roster-Table-Max
+                   ADD 1 TO At-Risk-Count
+                   SET At-Risk-Idx TO At-Risk-Count
+                   MOVE Master-Name TO At-Risk-Name(At-Risk-Idx)
+                   MOVE Master-Avg-Grade TO At-Risk-Grade(At-Risk-Idx)
+               ELSE
+                   SET Roster-Was-Truncated TO TRUE
+               END-IF
+           END-IF
+
+           IF Roster-Written-Count < Roster-Table-Max
+               ADD 1 TO Roster-Written-Count
+               SET Roster-Idx TO Roster-Written-Count
+               MOVE Master-Name         TO Roster-Name(Roster-Idx)
+               MOVE Master-Grade1       TO Roster-Grade1(Roster-Idx)
+               MOVE Master-Grade2       TO Roster-Grade2(Roster-Idx)
+               MOVE Master-Grade3       TO Roster-Grade3(Roster-Idx)
+               MOVE Master-Avg-Grade    TO Roster-Avg-Grade(Roster-Idx)
+               MOVE Master-Letter-Grade
+                   TO Roster-Letter-Grade(Roster-Idx)
+           ELSE
+               SET Roster-Was-Truncated TO TRUE
+           END-IF.
+
+       WRITE-ROSTER-BY-GRADE.
+           MOVE SPACES TO Report-Record
+           STRING "Class Roster (grouped by letter grade)"
+               DELIMITED BY SIZE INTO Report-Record
+           WRITE Report-Record
+
+           PERFORM VARYING Grade-Letter-Idx FROM 1 BY 1
+                   UNTIL Grade-Letter-Idx > 5
+               MOVE Grade-Letters(Grade-Letter-Idx:1) TO Current-Letter
+               MOVE 0 TO Band-Count
+
+               PERFORM VARYING Roster-Scan-Idx FROM 1 BY 1
+                       UNTIL Roster-Scan-Idx > Roster-Written-Count
+                   IF Roster-Letter-Grade(Roster-Scan-Idx) =
+                           Current-Letter
+                       ADD 1 TO Band-Count
+                   END-IF
+               END-PERFORM
+
+               MOVE Band-Count TO Display-Count
+               MOVE SPACES TO Report-Record
+               STRING "Grade " DELIMITED BY SIZE
+                   Current-Letter DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   Display-Count DELIMITED BY SIZE
+                   " students)" DELIMITED BY SIZE
+                   INTO Report-Record
+               WRITE Report-Record
+
+               IF Band-Count = 0
+                   MOVE SPACES TO Report-Record
+                   STRING "  None" DELIMITED BY SIZE INTO Report-Record
+                   WRITE Report-Record
+               ELSE
+                   MOVE SPACES TO Report-Record
+                   STRING "  Name                 G1  G2  G3  Avg"
+                       DELIMITED BY SIZE INTO Report-Record
+                   WRITE Report-Record
+
+                   PERFORM VARYING Roster-Scan-Idx FROM 1 BY 1
+                           UNTIL Roster-Scan-Idx > Roster-Written-Count
+                       IF Roster-Letter-Grade(Roster-Scan-Idx) =
+                               Current-Letter
+                           MOVE Roster-Avg-Grade(Roster-Scan-Idx)
+                               TO Display-Avg-Grade
+                           MOVE SPACES TO Report-Record
+                           STRING "  " DELIMITED BY SIZE
+                               Roster-Name(Roster-Scan-Idx)
+                                   DELIMITED BY SIZE
+                               " " DELIMITED BY SIZE
+                               Roster-Grade1(Roster-Scan-Idx)
+                                   DELIMITED BY SIZE
+                               " " DELIMITED BY SIZE
+                               Roster-Grade2(Roster-Scan-Idx)
+                                   DELIMITED BY SIZE
+                               " " DELIMITED BY SIZE
+                               Roster-Grade3(Roster-Scan-Idx)
+                                   DELIMITED BY SIZE
+                               " " DELIMITED BY SIZE
+                               Display-Avg-Grade DELIMITED BY SIZE
+                               INTO Report-Record
+                           WRITE Report-Record
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO Report-Record
+           WRITE Report-Record.
+
+       WRITE-CLASS-STATISTICS.
+           MOVE SPACES TO Report-Record
+           WRITE Report-Record
+
+           MOVE SPACES TO Report-Record
+           STRING "Class Statistics" DELIMITED BY SIZE
+               INTO Report-Record
+           WRITE Report-Record
+
+           MOVE Student-Count TO Display-Count
+           MOVE SPACES TO Report-Record
+           STRING "Students rated: " DELIMITED BY SIZE
+               Display-Count DELIMITED BY SIZE
+               INTO Report-Record
+           WRITE Report-Record
+
+           IF Student-Count > 0
+               COMPUTE Class-Avg-Grade ROUNDED =
+                   Sum-Avg-Grade / Student-Count
+           ELSE
+               MOVE 0 TO Class-Avg-Grade
+               MOVE 0 TO High-Avg-Grade
+               MOVE 0 TO Low-Avg-Grade
+           END-IF
+
+           MOVE Class-Avg-Grade TO Display-Avg-Grade
+           MOVE SPACES TO Report-Record
+           STRING "Class average: " DELIMITED BY SIZE
+               Display-Avg-Grade DELIMITED BY SIZE
+               INTO Report-Record
+           WRITE Report-Record
+
+           MOVE High-Avg-Grade TO Display-Avg-Grade
+           MOVE SPACES TO Report-Record
+           STRING "Highest average: " DELIMITED BY SIZE
+               Display-Avg-Grade DELIMITED BY SIZE
+               INTO Report-Record
+           WRITE Report-Record
+
+           MOVE Low-Avg-Grade TO Display-Avg-Grade
+           MOVE SPACES TO Report-Record
+           STRING "Lowest average: " DELIMITED BY SIZE
+               Display-Avg-Grade DELIMITED BY SIZE
+               INTO Report-Record
+           WRITE Report-Record
+
+           IF Roster-Was-Truncated
+               MOVE SPACES TO Report-Record
+               STRING "Roster truncated at " DELIMITED BY SIZE
+                   Roster-Table-Max DELIMITED BY SIZE
+                   " students - some entries not listed"
+                       DELIMITED BY SIZE
+                   INTO Report-Record
+               WRITE Report-Record
+           END-IF.
+
+       WRITE-AT-RISK-LIST.
+           MOVE SPACES TO Report-Record
+           WRITE Report-Record
+
+           MOVE At-Risk-Threshold TO Display-Avg-Grade
+           MOVE SPACES TO Report-Record
+           STRING "At-Risk Students (below "
+               DELIMITED BY SIZE
+               Display-Avg-Grade DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO Report-Record
+           WRITE Report-Record
+
+           IF At-Risk-Count = 0
+               MOVE SPACES TO Report-Record
+               STRING "  None" DELIMITED BY SIZE INTO Report-Record
+               WRITE Report-Record
+           ELSE
+               PERFORM VARYING At-Risk-Idx FROM 1 BY 1
+                       UNTIL At-Risk-Idx > At-Risk-Count
+                   MOVE At-Risk-Grade(At-Risk-Idx) TO Display-Avg-Grade
+                   MOVE SPACES TO Report-Record
+                   STRING "  " DELIMITED BY SIZE
+                       At-Risk-Name(At-Risk-Idx) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       Display-Avg-Grade DELIMITED BY SIZE
+                       INTO Report-Record
+                   WRITE Report-Record
+               END-PERFORM
+           END-IF.
+
+       END PROGRAM StudentRosterReport.
