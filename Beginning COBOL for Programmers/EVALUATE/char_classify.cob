@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHAR-CLASSIFY.
+       AUTHOR. Filip Janješić.
+      *> Shared character-classification routine, factored out of
+      *> ConditionNames so USER-ENTRY, StudentRatings, and any other
+      *> program can classify one character the same way.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHAR-IN            PIC X.
+           88 WS-Lower-Vowel        VALUE "a", "e", "i", "o", "u".
+           88 WS-Upper-Vowel        VALUE "A", "E", "I", "O", "U".
+           88 WS-Lower-Consonant    VALUE "b", "c", "d", "f", "g", "h",
+                       "j" THRU "n", "p" THRU "t", "v" THRU "z".
+           88 WS-Upper-Consonant    VALUE "B", "C", "D", "F", "G", "H",
+                       "J" THRU "N", "P" THRU "T", "V" THRU "Z".
+           88 WS-Digit              VALUE "0" THRU "9".
+           88 WS-Uppercase          VALUE "A" THRU "Z".
+           88 WS-Whitespace         VALUE " ", X"09".
+           88 WS-Punctuation        VALUE
+                       "!" THRU "/", ":" THRU "@",
+                       "[" THRU "`", "{" THRU "~".
+
+       LINKAGE SECTION.
+       01  LK-CHAR-IN            PIC X.
+       01  LK-IS-VOWEL           PIC X.
+       01  LK-IS-CONSONANT       PIC X.
+       01  LK-IS-DIGIT           PIC X.
+       01  LK-IS-UPPERCASE       PIC X.
+       01  LK-IS-PUNCTUATION     PIC X.
+       01  LK-IS-WHITESPACE      PIC X.
+       01  LK-IS-VALID           PIC X.
+
+       PROCEDURE DIVISION USING LK-CHAR-IN LK-IS-VOWEL LK-IS-CONSONANT
+               LK-IS-DIGIT LK-IS-UPPERCASE LK-IS-PUNCTUATION
+               LK-IS-WHITESPACE LK-IS-VALID.
+       MAIN-LOGIC.
+           MOVE LK-CHAR-IN TO WS-CHAR-IN
+
+           MOVE "N" TO LK-IS-VOWEL
+           MOVE "N" TO LK-IS-CONSONANT
+           MOVE "N" TO LK-IS-DIGIT
+           MOVE "N" TO LK-IS-UPPERCASE
+           MOVE "N" TO LK-IS-PUNCTUATION
+           MOVE "N" TO LK-IS-WHITESPACE
+           MOVE "N" TO LK-IS-VALID
+
+           IF WS-Lower-Vowel OR WS-Upper-Vowel
+               MOVE "Y" TO LK-IS-VOWEL
+               MOVE "Y" TO LK-IS-VALID
+           END-IF
+
+           IF WS-Lower-Consonant OR WS-Upper-Consonant
+               MOVE "Y" TO LK-IS-CONSONANT
+               MOVE "Y" TO LK-IS-VALID
+           END-IF
+
+           IF WS-Digit
+               MOVE "Y" TO LK-IS-DIGIT
+               MOVE "Y" TO LK-IS-VALID
+           END-IF
+
+           IF WS-Uppercase
+               MOVE "Y" TO LK-IS-UPPERCASE
+           END-IF
+
+           IF WS-Punctuation
+               MOVE "Y" TO LK-IS-PUNCTUATION
+               MOVE "Y" TO LK-IS-VALID
+           END-IF
+
+           IF WS-Whitespace
+               MOVE "Y" TO LK-IS-WHITESPACE
+               MOVE "Y" TO LK-IS-VALID
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM CHAR-CLASSIFY.
