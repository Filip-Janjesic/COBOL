@@ -1,36 +1,288 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ConditionNames.
        AUTHOR. Filip Janješić.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Reject-Log-File
+               ASSIGN TO "condition_names_rejects.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Reject-Log-Status.
+
+           SELECT Tally-Input-File ASSIGN TO "condition_names_input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Tally-Input-Status.
+
+           SELECT Tally-Report-File
+               ASSIGN TO "condition_names_tally_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Tally-Report-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Reject-Log-File.
+       01  Reject-Log-Record.
+           05 RL-Line-Number        PIC 9999.
+           05 FILLER                PIC X(1).
+           05 RL-Position          PIC 999.
+           05 FILLER                PIC X(1).
+           05 RL-Char-Code          PIC 999.
+
+       FD  Tally-Input-File.
+       01  Tally-Input-Record       PIC X(100).
+
+       FD  Tally-Report-File.
+       01  Tally-Report-Record      PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 CharIn PIC X.
-       88 Vowel VALUE "a", "e", "i", "o", "u".
-       88 Consonant VALUE "b", "c", "d", "f", "g", "h",
-                     "j" THRU "n", "p" THRU "t", "v" THRU "z".
-       88 Digit VALUE "0" THRU "9".
-       88 ValidCharacter VALUE "a" THRU "z", "0" THRU "9".
-       
+
+       01 Mode-Choice          PIC X(1).
+       01 Interactive-Position PIC 999 VALUE 0.
+
+       01 LK-Is-Vowel          PIC X.
+       01 LK-Is-Consonant      PIC X.
+       01 LK-Is-Digit          PIC X.
+       01 LK-Is-Uppercase      PIC X.
+       01 LK-Is-Punctuation    PIC X.
+       01 LK-Is-Whitespace     PIC X.
+       01 LK-Is-Valid          PIC X.
+
+       01 Reject-Log-Status    PIC XX.
+       01 Tally-Input-Status   PIC XX.
+       01 Tally-Report-Status  PIC XX.
+
+       01 Tally-Line-Eof-Flag  PIC X VALUE "N".
+           88 Tally-Line-End-Of-File VALUE "Y".
+
+       01 Batch-Line           PIC X(100).
+       01 Batch-Line-Chars REDEFINES Batch-Line
+                                PIC X(1) OCCURS 100 TIMES.
+       01 Batch-Position       PIC 999.
+       01 Batch-Length         PIC 999.
+       01 Batch-Line-Number    PIC 9999 VALUE 0.
+       01 Display-Tally-Count  PIC ZZ9.
+
+       01 Vowel-Count          PIC 999 VALUE 0.
+       01 Consonant-Count      PIC 999 VALUE 0.
+       01 Digit-Count          PIC 999 VALUE 0.
+       01 Uppercase-Count      PIC 999 VALUE 0.
+       01 Punctuation-Count    PIC 999 VALUE 0.
+       01 Whitespace-Count     PIC 999 VALUE 0.
+       01 Reject-Count         PIC 999 VALUE 0.
+
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY "Enter lower case character or digit. Invalid char ends.".
+           DISPLAY "1. Classify characters one at a time".
+           DISPLAY "2. Tally character classes in a line of text".
+           DISPLAY "Enter choice: ".
+           ACCEPT Mode-Choice.
+
+           EVALUATE Mode-Choice
+               WHEN "1"
+                   PERFORM INTERACTIVE-MODE
+               WHEN "2"
+                   PERFORM BATCH-TALLY-MODE
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+           END-EVALUATE.
+
+           STOP RUN.
+
+       INTERACTIVE-MODE.
+           DISPLAY
+               "Enter a character (letter, digit, punctuation, "
+               "or space)."
+           DISPLAY "Invalid char ends.".
            ACCEPT CharIn.
-       
-           PERFORM UNTIL NOT ValidCharacter
+           ADD 1 TO Interactive-Position
+           PERFORM CLASSIFY-CURRENT-CHAR
+
+           PERFORM UNTIL LK-Is-Valid NOT = "Y"
                EVALUATE TRUE
-                   WHEN Vowel
+                   WHEN LK-Is-Vowel = "Y"
                        DISPLAY "The letter " CharIn " is a vowel."
-                   WHEN Consonant
+                   WHEN LK-Is-Consonant = "Y"
                        DISPLAY "The letter " CharIn " is a consonant."
-                   WHEN Digit
+                   WHEN LK-Is-Digit = "Y"
                        DISPLAY CharIn " is a digit."
+                   WHEN LK-Is-Punctuation = "Y"
+                       DISPLAY CharIn " is punctuation."
+                   WHEN LK-Is-Whitespace = "Y"
+                       DISPLAY CharIn " is whitespace."
                    WHEN OTHER
                        CONTINUE
                END-EVALUATE
+
+               IF LK-Is-Uppercase = "Y"
+                   DISPLAY CharIn " is uppercase."
+               END-IF
+
                ACCEPT CharIn
+               ADD 1 TO Interactive-Position
+               PERFORM CLASSIFY-CURRENT-CHAR
            END-PERFORM.
-       
+
+           MOVE Interactive-Position TO Batch-Position
+           PERFORM LOG-REJECTED-CHAR
            DISPLAY "Invalid character entered. Program ends.".
-           STOP RUN.
+
+       CLASSIFY-CURRENT-CHAR.
+           CALL "CHAR-CLASSIFY" USING CharIn LK-Is-Vowel
+               LK-Is-Consonant LK-Is-Digit LK-Is-Uppercase
+               LK-Is-Punctuation LK-Is-Whitespace LK-Is-Valid.
+
+       BATCH-TALLY-MODE.
+           OPEN INPUT Tally-Input-File
+           IF Tally-Input-Status NOT = "00"
+               DISPLAY "Could not open condition_names_input.txt. "
+                   "Status=" Tally-Input-Status
+           ELSE
+               MOVE "N" TO Tally-Line-Eof-Flag
+               MOVE 0 TO Batch-Line-Number
+               PERFORM UNTIL Tally-Line-End-Of-File
+                   READ Tally-Input-File INTO Batch-Line
+                       AT END
+                           SET Tally-Line-End-Of-File TO TRUE
+                       NOT AT END
+                           ADD 1 TO Batch-Line-Number
+                           PERFORM TALLY-ONE-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE Tally-Input-File
+
+               PERFORM WRITE-TALLY-REPORT
+               PERFORM DISPLAY-TALLY-RESULTS
+           END-IF.
+
+       TALLY-ONE-LINE.
+           COMPUTE Batch-Length =
+               FUNCTION LENGTH(FUNCTION TRIM(Batch-Line, TRAILING))
+
+           PERFORM VARYING Batch-Position FROM 1 BY 1
+                   UNTIL Batch-Position > Batch-Length
+               MOVE Batch-Line-Chars(Batch-Position) TO CharIn
+               PERFORM CLASSIFY-CURRENT-CHAR
+               PERFORM TALLY-CURRENT-CHAR
+           END-PERFORM.
+
+       TALLY-CURRENT-CHAR.
+           IF LK-Is-Vowel = "Y"
+               ADD 1 TO Vowel-Count
+           END-IF
+           IF LK-Is-Consonant = "Y"
+               ADD 1 TO Consonant-Count
+           END-IF
+           IF LK-Is-Digit = "Y"
+               ADD 1 TO Digit-Count
+           END-IF
+           IF LK-Is-Uppercase = "Y"
+               ADD 1 TO Uppercase-Count
+           END-IF
+           IF LK-Is-Punctuation = "Y"
+               ADD 1 TO Punctuation-Count
+           END-IF
+           IF LK-Is-Whitespace = "Y"
+               ADD 1 TO Whitespace-Count
+           END-IF
+           IF LK-Is-Valid NOT = "Y"
+               ADD 1 TO Reject-Count
+               PERFORM LOG-REJECTED-CHAR
+           END-IF.
+
+       LOG-REJECTED-CHAR.
+           OPEN EXTEND Reject-Log-File
+           IF Reject-Log-Status = "05" OR "35"
+               OPEN OUTPUT Reject-Log-File
+           END-IF
+
+           MOVE SPACES TO Reject-Log-Record
+           MOVE Batch-Line-Number TO RL-Line-Number
+           MOVE Batch-Position TO RL-Position
+          *> the rejected byte itself is often a control character,
+          *> which a line-sequential WRITE cannot store, so the log
+          *> keeps its numeric code instead of the raw character.
+           COMPUTE RL-Char-Code = FUNCTION ORD(CharIn) - 1
+           WRITE Reject-Log-Record
+
+           CLOSE Reject-Log-File.
+
+       DISPLAY-TALLY-RESULTS.
+           DISPLAY "Vowels: " Vowel-Count.
+           DISPLAY "Consonants: " Consonant-Count.
+           DISPLAY "Digits: " Digit-Count.
+           DISPLAY "Uppercase letters: " Uppercase-Count.
+           DISPLAY "Punctuation: " Punctuation-Count.
+           DISPLAY "Whitespace: " Whitespace-Count.
+           DISPLAY "Rejected characters: " Reject-Count.
+           DISPLAY
+               "Tally report written to "
+               "condition_names_tally_report.txt.".
+           IF Reject-Count > 0
+               DISPLAY
+                   "Rejected characters logged to "
+                   "condition_names_rejects.txt with position."
+           END-IF.
+
+       WRITE-TALLY-REPORT.
+           OPEN OUTPUT Tally-Report-File
+
+           MOVE SPACES TO Tally-Report-Record
+           STRING "Character-frequency report for "
+               "condition_names_input.txt" DELIMITED BY SIZE
+               INTO Tally-Report-Record
+           WRITE Tally-Report-Record
+
+           MOVE Vowel-Count TO Display-Tally-Count
+           MOVE SPACES TO Tally-Report-Record
+           STRING "Vowels: " DELIMITED BY SIZE
+               Display-Tally-Count DELIMITED BY SIZE
+               INTO Tally-Report-Record
+           WRITE Tally-Report-Record
+
+           MOVE Consonant-Count TO Display-Tally-Count
+           MOVE SPACES TO Tally-Report-Record
+           STRING "Consonants: " DELIMITED BY SIZE
+               Display-Tally-Count DELIMITED BY SIZE
+               INTO Tally-Report-Record
+           WRITE Tally-Report-Record
+
+           MOVE Digit-Count TO Display-Tally-Count
+           MOVE SPACES TO Tally-Report-Record
+           STRING "Digits: " DELIMITED BY SIZE
+               Display-Tally-Count DELIMITED BY SIZE
+               INTO Tally-Report-Record
+           WRITE Tally-Report-Record
+
+           MOVE Uppercase-Count TO Display-Tally-Count
+           MOVE SPACES TO Tally-Report-Record
+           STRING "Uppercase letters: " DELIMITED BY SIZE
+               Display-Tally-Count DELIMITED BY SIZE
+               INTO Tally-Report-Record
+           WRITE Tally-Report-Record
+
+           MOVE Punctuation-Count TO Display-Tally-Count
+           MOVE SPACES TO Tally-Report-Record
+           STRING "Punctuation: " DELIMITED BY SIZE
+               Display-Tally-Count DELIMITED BY SIZE
+               INTO Tally-Report-Record
+           WRITE Tally-Report-Record
+
+           MOVE Whitespace-Count TO Display-Tally-Count
+           MOVE SPACES TO Tally-Report-Record
+           STRING "Whitespace: " DELIMITED BY SIZE
+               Display-Tally-Count DELIMITED BY SIZE
+               INTO Tally-Report-Record
+           WRITE Tally-Report-Record
+
+           MOVE Reject-Count TO Display-Tally-Count
+           MOVE SPACES TO Tally-Report-Record
+           STRING "Rejected characters: " DELIMITED BY SIZE
+               Display-Tally-Count DELIMITED BY SIZE
+               INTO Tally-Report-Record
+           WRITE Tally-Report-Record
+
+           CLOSE Tally-Report-File.
+
        END PROGRAM ConditionNames.
-       
\ No newline at end of file
